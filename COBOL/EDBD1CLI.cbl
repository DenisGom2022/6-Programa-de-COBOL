@@ -0,0 +1,310 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDBD1CLI                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : PROCESO DE FIN DE MES - APLICA EL INTERES        *
+      *             : MENSUAL (TASA-INTERES-ANUAL / 12) AL SALDO-TOTAL *
+      *             : DE LOS CREDITOS ACTIVOS (NO ELIMINADOS). LLEVA   *
+      *             : UN ARCHIVO DE REINICIO/CHECKPOINT (EDCKPT) QUE   *
+      *             : GUARDA LA ULTIMA EDMP-LLAVE PROCESADA CADA       *
+      *             : WK-CHECKPOINT-CADA REGISTROS, PARA PODER         *
+      *             : REINICIAR EL PROCESO DESPUES DE UN ABEND SIN     *
+      *             : VOLVER A APLICAR INTERES DESDE EL PRINCIPIO      *
+      * ARCHIVOS    : EDAMCR (ACTUALIZA), EDCKPT (REINICIO),           *
+      *             : EDRPTI (SALIDA - REPORTE)                        *
+      * ACCION (ES) : I=APLICAR INTERES                                *
+      * PROGRAMA(S) :                                                  *
+      * CANAL       : BATCH                                            *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDBD1CLI.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDAMCR ASSIGN TO 'EDP3CR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EDMP-LLAVE
+               FILE STATUS IS WK-FS-EDAMCR.
+
+           SELECT EDCKPT ASSIGN TO 'EDCKPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-ID
+               FILE STATUS IS WK-FS-EDCKPT.
+
+           SELECT EDRPTI ASSIGN TO 'EDRPTI'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EDRPTI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDAMCR.
+       COPY EDMACR.
+
+       FD  EDCKPT.
+       01  REG-EDCKPT.
+           02  CKPT-ID              PIC X(01).
+           02  CKPT-LLAVE           PIC 9(12).
+           02  CKPT-FECHA-HORA      PIC 9(14).
+
+       FD  EDRPTI
+           RECORDING MODE IS F.
+       01  WK-LINEA-REPORTE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WK-CAMPOS-DE-TRABAJO.
+           02  WK-NOMBRE-PROGRAMA      PIC X(8)  VALUE 'EDBD1CLI'.
+           02  WK-FS-EDAMCR            PIC XX    VALUE ZERO.
+           02  WK-FS-EDCKPT            PIC XX    VALUE ZERO.
+           02  WK-FS-EDRPTI            PIC XX    VALUE ZERO.
+           02  WK-FECHA-PROCESO        PIC 9(08) VALUE ZERO.
+           02  WK-HORA-PROCESO         PIC 9(06) VALUE ZERO.
+           02  WK-LINEAS-PAGINA        PIC 99    VALUE 50.
+           02  WK-NUM-LINEA            PIC 99    VALUE 99.
+           02  WK-NUM-PAGINA           PIC 9(04) VALUE ZERO.
+           02  WK-LLAVE-REINICIO       PIC 9(12) VALUE ZERO.
+           02  WK-INTERES-MENSUAL      PIC S9(9)V99 VALUE ZERO.
+           02  WK-SALDO-NUEVO          PIC S9(9)V99 VALUE ZERO.
+           02  WK-CHECKPOINT-CADA      PIC 9(04) VALUE 50.
+           02  WK-CONTADOR-CHECKPOINT  PIC 9(04) VALUE ZERO.
+           02  WK-END-OF-FILE          PIC X        VALUE 'N'.
+               88  WK-FIN-ARCHIVO             VALUE 'S'.
+           02  WK-TOTALES.
+               03  WK-TOT-REGISTROS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-ACTUALIZADOS     PIC 9(07) VALUE ZERO.
+               03  WK-TOT-EXCLUIDOS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-INTERES          PIC S9(11)V99 VALUE ZERO.
+
+       01  WK-ENC-1.
+           02  FILLER            PIC X(35) VALUE SPACE.
+           02  FILLER            PIC X(37)
+               VALUE 'APLICACION DE INTERES MENSUAL'.
+           02  FILLER            PIC X(10) VALUE 'PAGINA :'.
+           02  WK-ENC-1-PAGINA   PIC ZZZ9.
+
+       01  WK-ENC-2.
+           02  FILLER            PIC X(15) VALUE 'FECHA PROCESO:'.
+           02  WK-ENC-2-FECHA    PIC 9999/99/99.
+           02  FILLER            PIC X(20) VALUE SPACE.
+           02  FILLER            PIC X(20) VALUE 'PROGRAMA EDBD1CLI'.
+
+       01  WK-ENC-3.
+           02  FILLER            PIC X(14) VALUE 'CREDITO'.
+           02  FILLER            PIC X(11) VALUE 'CLIENTE'.
+           02  FILLER            PIC X(16) VALUE 'SALDO ANTERIOR'.
+           02  FILLER            PIC X(16) VALUE 'INTERES'.
+           02  FILLER            PIC X(16) VALUE 'SALDO NUEVO'.
+
+       01  WK-DET-LINEA.
+           02  WK-DET-CREDITO    PIC Z(11)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-CLIENTE    PIC Z(7)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-SALDO-ANT  PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-INTERES    PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-SALDO-NVO  PIC Z(8)9.99.
+
+       01  WK-RES-LINEA.
+           02  WK-RES-TITULO     PIC X(35).
+           02  WK-RES-CANTIDAD   PIC ZZZ,ZZ9.
+           02  FILLER            PIC X(4) VALUE SPACE.
+           02  WK-RES-SALDO      PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL.
+           PERFORM 100-INICIALIZAR.
+           PERFORM 200-PROCESAR-ARCHIVO
+               UNTIL WK-FIN-ARCHIVO.
+           PERFORM 800-IMPRIMIR-TOTALES.
+           PERFORM 900-FINALIZAR.
+           GOBACK.
+
+      *---------------- ABRIR ARCHIVOS Y LEER EL CHECKPOINT ----------*
+       100-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO WK-FECHA-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO WK-HORA-PROCESO.
+           OPEN OUTPUT EDRPTI.
+           IF WK-FS-EDRPTI NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDRPTI - STATUS ' WK-FS-EDRPTI
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           PERFORM 110-ABRIR-CHECKPOINT.
+           OPEN I-O EDAMCR.
+           IF WK-FS-EDAMCR NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDAMCR - STATUS ' WK-FS-EDAMCR
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           IF NOT WK-FIN-ARCHIVO
+               IF WK-LLAVE-REINICIO > 0
+                   DISPLAY 'REINICIANDO DESPUES DE LA LLAVE '
+                       WK-LLAVE-REINICIO
+                   MOVE WK-LLAVE-REINICIO TO EDMP-LLAVE
+                   START EDAMCR KEY IS GREATER THAN EDMP-LLAVE
+                       INVALID KEY
+                           MOVE 'S' TO WK-END-OF-FILE
+                   END-START
+               ELSE
+                   MOVE ZERO TO EDMP-LLAVE
+                   START EDAMCR KEY IS NOT LESS THAN EDMP-LLAVE
+                       INVALID KEY
+                           MOVE 'S' TO WK-END-OF-FILE
+                   END-START
+               END-IF
+           END-IF.
+           IF NOT WK-FIN-ARCHIVO
+               PERFORM 210-LEER-EDAMCR
+           END-IF.
+
+      *---- ABRIR (O CREAR SI NO EXISTE) EL ARCHIVO DE CHECKPOINT ----*
+       110-ABRIR-CHECKPOINT.
+           OPEN I-O EDCKPT.
+           IF WK-FS-EDCKPT = '35'
+               OPEN OUTPUT EDCKPT
+               MOVE '1' TO CKPT-ID
+               MOVE ZERO TO CKPT-LLAVE
+               MOVE ZERO TO CKPT-FECHA-HORA
+               WRITE REG-EDCKPT
+               CLOSE EDCKPT
+               OPEN I-O EDCKPT
+           END-IF.
+           MOVE '1' TO CKPT-ID.
+           READ EDCKPT
+               INVALID KEY
+                   MOVE ZERO TO CKPT-LLAVE
+           END-READ.
+           MOVE CKPT-LLAVE TO WK-LLAVE-REINICIO.
+
+       200-PROCESAR-ARCHIVO.
+           ADD 1 TO WK-TOT-REGISTROS.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               ADD 1 TO WK-TOT-EXCLUIDOS
+           ELSE
+               PERFORM 300-APLICAR-INTERES
+               PERFORM 400-IMPRIMIR-DETALLE
+           END-IF.
+           ADD 1 TO WK-CONTADOR-CHECKPOINT.
+           IF WK-CONTADOR-CHECKPOINT >= WK-CHECKPOINT-CADA
+               PERFORM 350-GRABAR-CHECKPOINT
+           END-IF.
+           PERFORM 210-LEER-EDAMCR.
+
+       210-LEER-EDAMCR.
+           READ EDAMCR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WK-END-OF-FILE
+           END-READ.
+
+      *--------- APLICA EL INTERES MENSUAL (TASA ANUAL / 12) Y -------*
+      *--------- REESCRIBE EL REGISTRO EN EDP3CR ----------------------*
+       300-APLICAR-INTERES.
+           COMPUTE WK-INTERES-MENSUAL ROUNDED =
+               EDMP-SALDO-TOTAL * EDMP-TASA-INTERES-ANUAL / 1200
+           ON SIZE ERROR
+               MOVE 0 TO WK-INTERES-MENSUAL
+           END-COMPUTE.
+           COMPUTE WK-SALDO-NUEVO =
+               EDMP-SALDO-TOTAL + WK-INTERES-MENSUAL.
+           MOVE EDMP-SALDO-TOTAL TO WK-DET-SALDO-ANT.
+           MOVE WK-SALDO-NUEVO   TO EDMP-SALDO-TOTAL.
+           REWRITE REG-EDMACR
+               INVALID KEY
+                   DISPLAY 'ERROR AL REESCRIBIR CREDITO '
+                       EDMP-LLAVE ' STATUS ' WK-FS-EDAMCR
+           END-REWRITE.
+           ADD 1 TO WK-TOT-ACTUALIZADOS.
+           ADD WK-INTERES-MENSUAL TO WK-TOT-INTERES.
+
+      *---- GUARDAR LA LLAVE ACTUAL EN EL ARCHIVO DE CHECKPOINT ------*
+       350-GRABAR-CHECKPOINT.
+           MOVE '1' TO CKPT-ID.
+           MOVE EDMP-LLAVE TO CKPT-LLAVE.
+           COMPUTE CKPT-FECHA-HORA =
+               WK-FECHA-PROCESO * 1000000 + WK-HORA-PROCESO.
+           REWRITE REG-EDCKPT
+               INVALID KEY
+                   DISPLAY 'ERROR AL GRABAR CHECKPOINT - STATUS '
+                       WK-FS-EDCKPT
+           END-REWRITE.
+           MOVE ZERO TO WK-CONTADOR-CHECKPOINT.
+
+       400-IMPRIMIR-DETALLE.
+           IF WK-NUM-LINEA >= WK-LINEAS-PAGINA
+               PERFORM 500-IMPRIMIR-ENCABEZADO
+           END-IF.
+           MOVE EDMP-LLAVE           TO WK-DET-CREDITO.
+           MOVE EDMP-CODIGO-CLIENTE  TO WK-DET-CLIENTE.
+           MOVE WK-INTERES-MENSUAL   TO WK-DET-INTERES.
+           MOVE WK-SALDO-NUEVO       TO WK-DET-SALDO-NVO.
+           MOVE WK-DET-LINEA         TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           ADD 1 TO WK-NUM-LINEA.
+
+       500-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WK-NUM-PAGINA.
+           MOVE WK-NUM-PAGINA  TO WK-ENC-1-PAGINA.
+           MOVE WK-FECHA-PROCESO TO WK-ENC-2-FECHA.
+           IF WK-NUM-PAGINA > 1
+               MOVE SPACE TO WK-LINEA-REPORTE
+               WRITE WK-LINEA-REPORTE
+           END-IF.
+           MOVE WK-ENC-1 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-2 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-3 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 5 TO WK-NUM-LINEA.
+
+       800-IMPRIMIR-TOTALES.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'RESUMEN DE APLICACION DE INTERES' TO WK-RES-TITULO.
+           MOVE WK-RES-TITULO TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'TOTAL REGISTROS LEIDOS'          TO WK-RES-TITULO
+           MOVE WK-TOT-REGISTROS  TO WK-RES-CANTIDAD
+           MOVE ZERO TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'CREDITOS ACTUALIZADOS'           TO WK-RES-TITULO
+           MOVE WK-TOT-ACTUALIZADOS TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'CREDITOS EXCLUIDOS (ELIMINADO)'  TO WK-RES-TITULO
+           MOVE WK-TOT-EXCLUIDOS TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'TOTAL INTERES GENERADO'          TO WK-RES-TITULO
+           MOVE ZERO TO WK-RES-CANTIDAD
+           MOVE WK-TOT-INTERES TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+
+      *---- PROCESO TERMINO NORMALMENTE: LIMPIAR EL CHECKPOINT PARA --*
+      *---- QUE LA PROXIMA CORRIDA VUELVA A INICIAR DESDE CERO -------*
+       900-FINALIZAR.
+           MOVE '1' TO CKPT-ID.
+           MOVE ZERO TO CKPT-LLAVE.
+           MOVE ZERO TO CKPT-FECHA-HORA.
+           REWRITE REG-EDCKPT
+               INVALID KEY
+                   DISPLAY 'ERROR AL LIMPIAR CHECKPOINT - STATUS '
+                       WK-FS-EDCKPT
+           END-REWRITE.
+           CLOSE EDAMCR.
+           CLOSE EDCKPT.
+           CLOSE EDRPTI.
