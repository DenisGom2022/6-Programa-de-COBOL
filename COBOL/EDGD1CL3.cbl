@@ -0,0 +1,220 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDGD1CL3                                         *
+      * TIPO        : EN LINEA                                         *
+      * DESCRIPCION : PROGRAMA DE DETALLE Y MANTENIMIENTO DE UN        *
+      *             : CREDITO DEL MAESTRO EDAMCR                       *
+      * ARCHIVOS    : EDAMCR                                           *
+      * ACCION (ES) : C=CONSULTAR, R=RESTAURAR (SOLO TRANSACCION EDR3) *
+      * PROGRAMA(S) : XCTL - EDGD1CLQ                                  *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDGD1CL3.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY EDCL3.
+       COPY DFHAID.
+       COPY EDMACR.
+       COPY DFHBMSCA.
+       COPY EDCOMEN.
+       01 WK-CAMPOS-DE-TRABAJO.
+           02 WK-NOMBRE-PROGRAMA        PIC X(8) VALUE 'EDGD1CL3'.
+           02 WK-SISTEMA.
+               03 WK-FECHA-SISTEMA        PIC 9(08) VALUE ZERO.
+               03 WK-HORA-SISTEMA.
+                   04 WK-HH-SISTEMA       PIC 99.
+                   04 WK-MM-SISTEMA       PIC 99.
+           02 WK-PRN-HORA.
+               03 WK-PRN-HH           PIC 99.
+               03 FILLER              PIC X VALUE ':'.
+               03 WK-PRN-MM           PIC 99.
+           02 WK-CREDITO-ACTUAL        PIC 9(12).
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           02 LNK-LARGO   PIC X OCCURS 0 TO 600 DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MIAN.
+           PERFORM 050-OBTENER-FECHA.
+           IF EIBCALEN NOT = 0
+               MOVE DFHCOMMAREA TO WK-COM-ENVIAR
+           END-IF.
+      *---------- EVALUAR TECLA PRESIONADA
+           EVALUATE TRUE
+               WHEN EIBCALEN NOT = 0
+                                    AND (EIBTRNID = 'EDD3' OR
+                                         EIBTRNID = 'EDR3')
+                                    AND EIBAID = DFHENTER
+                   PERFORM 100-RECIBIR-MAPA
+                   PERFORM 300-PROCESAR-ACCION
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN EIBCALEN NOT = 0
+                                    AND (EIBTRNID = 'EDD3' OR
+                                         EIBTRNID = 'EDR3')
+                                    AND EIBAID = DFHPF3
+                   PERFORM 999-REGRESAR-BROWSER
+               WHEN EIBCALEN NOT = 0
+                   PERFORM 200-CARGAR-CREDITO
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN OTHER
+                   PERFORM 999-REGRESAR-BROWSER
+           END-EVALUATE.
+
+       050-OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE(1:12) TO WK-SISTEMA.
+           MOVE WK-FECHA-SISTEMA TO EDCL3-FECHAO.
+           MOVE WK-HH-SISTEMA TO WK-PRN-HH.
+           MOVE WK-MM-SISTEMA TO WK-PRN-MM.
+           MOVE WK-PRN-HORA TO EDCL3-HORAO.
+
+      *--------------- ENVIAR DATOS AL MAPA -------------*
+       060-ENVIAR-DATOS.
+           EXEC CICS
+                SEND MAP('EDCL3')
+                MAPSET('EDCL3')
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
+      *------------- REGRESAR CONTROL A TRANSACCION -----------*
+      *------------- EDD3 ES LA TRANSACCION PROPIA DE EDGD1CL3 -*
+      *------------- PARA SU CICLO DE REENVIO; EDC3 YA ES DEL --*
+      *------------- BROWSER (EDGD1CLQ) Y NO SE DEBE REUTILIZAR -*
+       070-REGRESAR-TRAN.
+           EXEC CICS
+                RETURN
+                TRANSID('EDD3')
+                COMMAREA(WK-COM-ENVIAR)
+           END-EXEC.
+
+      *------------ RECIBIR DATOS DEL MAPA -----------*
+       100-RECIBIR-MAPA.
+           EXEC CICS
+                RECEIVE MAP('EDCL3')
+                MAPSET('EDCL3')
+           END-EXEC.
+
+      *----------- LEER EL CREDITO SELECCIONADO EN EDGD1CLQ -----------*
+       200-CARGAR-CREDITO.
+           MOVE WK-SEL-ENVIAR(1) TO WK-CREDITO-ACTUAL.
+           EXEC CICS
+                READ
+                FILE('EDP3CR')
+                RIDFLD(WK-CREDITO-ACTUAL)
+                INTO(REG-EDMACR)
+                NOHANDLE
+           END-EXEC.
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 210-MOSTRAR-CREDITO
+                   MOVE SPACE TO EDCL3-MENSAJEO
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'CREDITO NO ENCONTRADO' TO EDCL3-MENSAJEO
+               WHEN OTHER
+                   MOVE 'OCURRIO UN ERROR AL LEER EL CREDITO'
+                       TO EDCL3-MENSAJEO
+           END-EVALUATE.
+
+       210-MOSTRAR-CREDITO.
+           MOVE EDMP-LLAVE            TO EDCL3-COD-CREDITOO.
+           MOVE EDMP-CODIGO-CLIENTE   TO EDCL3-COD-CLIENTEO.
+           MOVE EDMP-MONTO-TOTAL      TO EDCL3-MONTO-TOTALO.
+           MOVE EDMP-SALDO-TOTAL      TO EDCL3-SALDO-TOTALO.
+           MOVE EDMP-CUOTA-MENSUAL    TO EDCL3-CUOTAO.
+           MOVE EDMP-FECHA-INICIO-PRESTAMO TO EDCL3-FECHA-INICIOO.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               MOVE 'ELIMINADO' TO EDCL3-ESTADOO
+           ELSE
+               MOVE 'ACTIVO'    TO EDCL3-ESTADOO
+           END-IF.
+           MOVE SPACE TO EDCL3-ACCIONO.
+
+      *----------------- PROCESAR ACCION DEL USUARIO ------------------*
+       300-PROCESAR-ACCION.
+           MOVE WK-SEL-ENVIAR(1) TO WK-CREDITO-ACTUAL.
+           EXEC CICS
+                READ
+                FILE('EDP3CR')
+                RIDFLD(WK-CREDITO-ACTUAL)
+                INTO(REG-EDMACR)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'OCURRIO UN ERROR AL LEER EL CREDITO'
+                   TO EDCL3-MENSAJEO
+           ELSE
+               EVALUATE EDCL3-ACCIONI
+                   WHEN 'R'
+                       PERFORM 310-RESTAURAR-CREDITO
+                   WHEN SPACE
+                       EXEC CICS
+                            UNLOCK
+                            FILE('EDP3CR')
+                       END-EXEC
+                   WHEN OTHER
+                       MOVE 'ACCION INVALIDA' TO EDCL3-MENSAJEO
+                       EXEC CICS
+                            UNLOCK
+                            FILE('EDP3CR')
+                       END-EXEC
+               END-EVALUATE
+               PERFORM 210-MOSTRAR-CREDITO
+           END-IF.
+
+      *---- RESTAURAR (QUITAR MARCA DE ELIMINADO) - SOLO SUPERVISOR ---*
+       310-RESTAURAR-CREDITO.
+           IF EIBTRNID NOT = 'EDR3'
+               MOVE 'ACCION RESERVADA A LA TRANSACCION SUPERVISOR'
+                   TO EDCL3-MENSAJEO
+               EXEC CICS
+                    UNLOCK
+                    FILE('EDP3CR')
+               END-EXEC
+           ELSE
+               IF EDMP-MARCA-ELIMINADO NOT = 'D'
+                   MOVE 'EL CREDITO NO ESTA ELIMINADO' TO EDCL3-MENSAJEO
+                   EXEC CICS
+                        UNLOCK
+                        FILE('EDP3CR')
+                   END-EXEC
+               ELSE
+                   MOVE SPACE TO EDMP-MARCA-ELIMINADO
+                   MOVE EIBTRMID TO EDMP-USUARIO-ULT-CAMBIO
+                   MOVE WK-FECHA-SISTEMA TO EDMP-FECHA-ULT-CAMBIO
+                   EXEC CICS
+                        REWRITE
+                        FILE('EDP3CR')
+                        FROM(REG-EDMACR)
+                        NOHANDLE
+                   END-EXEC
+                   IF EIBRESP = DFHRESP(NORMAL)
+                       MOVE 'CREDITO RESTAURADO SATISFACTORIAMENTE'
+                           TO EDCL3-MENSAJEO
+                   ELSE
+                       MOVE 'OCURRIO UN ERROR AL RESTAURAR EL CREDITO'
+                           TO EDCL3-MENSAJEO
+                   END-IF
+               END-IF
+           END-IF.
+
+       999-REGRESAR-BROWSER.
+           EXEC CICS
+                XCTL
+                PROGRAM('EDGD1CLQ')
+           END-EXEC.
