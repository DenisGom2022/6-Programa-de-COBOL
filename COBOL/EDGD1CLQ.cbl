@@ -8,7 +8,7 @@
       *             : EN MAPA AMPLIADO Y AIX                           *
       * ARCHIVOS    : EDAMCR                                           *
       * ACCION (ES) : C=CONSULTAR,                                     *
-      * PROGRAMA(S) : XCTL - EDGD1CL3                                  *
+      * PROGRAMA(S) : XCTL - EDGD1CL3, EDGD1CL9                        *
       * CANAL       : ADMINISTRATIVA                                   *
       * INSTALADO   : 08/06/2022                                       *
       * BPM/RATIONAL:                                                  *
@@ -28,9 +28,11 @@
        WORKING-STORAGE SECTION.
       
        COPY EDCLQ.
+       COPY EDCRI.
        COPY DFHAID.
        COPY EDMACR.
        COPY DFHBMSCA.
+       COPY EDAUD.
        01 WK-CAMPOS-DE-TRABAJO.
            02 WK-NOMBRE-PROGRAMA        PIC X(8) VALUE 'EDGD1CLQ'.
            02 WK-SISTEMA.
@@ -38,11 +40,15 @@
                03 WK-HORA-SISTEMA.
                    04 WK-HH-SISTEMA       PIC 99.
                    04 WK-MM-SISTEMA       PIC 99.
+                   04 WK-SS-SISTEMA       PIC 99.
            02 WK-PRN-HORA.
                03 WK-PRN-HH           PIC 99.
                03 FILLER              PIC X VALUE ':'.
                03 WK-PRN-MM           PIC 99.
            02 WK-COM.
+               03 WK-MODO-PANTALLA    PIC X.
+                   88 WK-MODO-CRITERIOS  VALUE 'I'.
+                   88 WK-MODO-BROWSE     VALUE 'B'.
                03 WK-PANTALLA-ACTUAL  PIC 99.
                03 WK-COUNT-PANTALLA   PIC 99.
                03 WK-LLAVES OCCURS 15.
@@ -51,10 +57,14 @@
                    04 WK-PRI-POS-CRE  PIC 9(12).
                    04 WK-ULT-POS-CRE  PIC 9(12).
                03 WK-SIGNO2           PIC X.
-           02 WK-COM-ENVIAR.
-               03 WK-PANTALLA-ACTUAL-EN  PIC 99.
-               03 WK-SEL-ENVIAR       PIC 9(08) OCCURS 10.
-               03 WK-SIGNO-EN         PIC X.
+               03 WK-FILTRO.
+                   04 WK-FILTRO-CLI-DESDE     PIC 9(8).
+                   04 WK-FILTRO-CLI-HASTA     PIC 9(8).
+                   04 WK-FILTRO-OCULTAR-ELIM  PIC X.
+                       88 WK-OCULTAR-ELIMINADO  VALUE 'S'.
+                   04 WK-FILTRO-SALDO-MINIMO  PIC 9(9)V99.
+       COPY EDCOMEN.
+       01 WK-CAMPOS-DE-TRABAJO-2.
            02 WK-I                    PIC 99.
                88 WK-END-OF-I         VALUE 14.
            02 WK-J                    PIC 99.
@@ -64,11 +74,38 @@
            02 WK-FILA-CURSOR          PIC 99.
            02 WK-REGISTRO             PIC S99.
            02 WK-LLAVE-AUX            PIC 9(8).
+           02 WK-CUMPLE-FILTRO        PIC X.
+               88 WK-SI-CUMPLE-FILTRO      VALUE 'S'.
+               88 WK-NO-CUMPLE-FILTRO      VALUE 'N'.
+           02 WK-CRITERIOS-VALIDOS    PIC X.
+               88 WK-CRITERIOS-OK         VALUE 'S'.
+           02 WK-AUD-TRANID-DESTINO    PIC X(04).
+           02 WK-AUD-PROGRAMA-DESTINO  PIC X(08).
+           02 WK-TSQ-NOMBRE            PIC X(08).
+           02 WK-TSQ-ENCONTRADO        PIC X.
+               88 WK-SI-TSQ-ENCONTRADO     VALUE 'S'.
+           02 WK-SPOOL-TOKEN           PIC X(08).
+           02 WK-LINEA-REPORTE-MASIVO  PIC X(132).
+           02 WK-LRM-DETALLE REDEFINES WK-LINEA-REPORTE-MASIVO.
+               03 WK-LRM-COD-CREDITO       PIC Z(11)9.
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-COD-CLIENTE       PIC Z(7)9.
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-MONTO-TOTAL       PIC Z(7)9.99.
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-SALDO-TOTAL       PIC Z(7)9.99.
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-CUOTA             PIC Z(5)9.99.
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-FECHA-INICIO      PIC 9(08).
+               03 FILLER                   PIC X(02) VALUE SPACE.
+               03 WK-LRM-ESTADO            PIC X(09).
+               03 FILLER                   PIC X(52) VALUE SPACE.
       
       
        LINKAGE SECTION.
        01 DFHCOMMAREA.
-           02 LNK-LARGO   PIC X OCCURS 0 TO 600 DEPENDING ON EIBCALEN.
+           02 LNK-LARGO   PIC X OCCURS 0 TO 700 DEPENDING ON EIBCALEN.
       
        PROCEDURE DIVISION.
        MIAN.
@@ -79,31 +116,45 @@
       *---------- EVALUAR TECLA PRESIONADA
            EVALUATE TRUE
                WHEN EIBCALEN = 0
-                   PERFORM 000-MAPA-INICIAL
-                   PERFORM 060-ENVIAR-DATOS
-                   PERFORM 070-REGRESAR-TRAN
-               WHEN EIBTRNID = 'EDC3'
-                   MOVE DFHCOMMAREA TO WK-COM-ENVIAR
-                   PERFORM 000-MAPA-INICIAL
-                   SUBTRACT 1 FROM WK-PANTALLA-ACTUAL-EN
-                   PERFORM WK-PANTALLA-ACTUAL-EN  TIMES
-                           ADD 1 TO WK-COUNT-PANTALLA
-                           PERFORM 250-PANTALLA-NUEVA
-                           MOVE '-' TO  EDCLQ-SIGNO2O
-                           MOVE SPACE TO EDCLQ-MENSAJEO
-                           ADD 1 TO WK-PANTALLA-ACTUAL
-                           PERFORM 250-GUARDAR-LLAVES
-                   END-PERFORM
-                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 353-RECUPERAR-COM-DE-TSQ
+                   IF WK-SI-TSQ-ENCONTRADO
+                       MOVE SPACE TO EDCLQ-MENSAJEO
+                       PERFORM 300-CARGAR-PANTALLA
+                       IF WK-PANTALLA-ACTUAL > 1
+                           MOVE '-' TO EDCLQ-SIGNO2O
+                       ELSE
+                           MOVE SPACE TO EDCLQ-SIGNO2O
+                       END-IF
+                       PERFORM 060-ENVIAR-DATOS
+                   ELSE
+                       SET WK-MODO-CRITERIOS TO TRUE
+                       PERFORM 110-INICIALIZAR-CRITERIOS
+                       PERFORM 140-ENVIAR-CRITERIOS
+                   END-IF
                    PERFORM 070-REGRESAR-TRAN
                WHEN EIBAID = DFHPF10
                    PERFORM 999-SALIR
+               WHEN EIBAID = DFHPF9
+                   SET WK-MODO-CRITERIOS TO TRUE
+                   PERFORM 140-ENVIAR-CRITERIOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN EIBAID = DFHENTER AND WK-MODO-CRITERIOS
+                   PERFORM 120-RECIBIR-CRITERIOS
+                   PERFORM 130-VALIDAR-CRITERIOS
+                   IF WK-CRITERIOS-OK
+                       SET WK-MODO-BROWSE TO TRUE
+                       PERFORM 000-MAPA-INICIAL
+                       PERFORM 060-ENVIAR-DATOS
+                   ELSE
+                       PERFORM 140-ENVIAR-CRITERIOS
+                   END-IF
+                   PERFORM 070-REGRESAR-TRAN
                WHEN EIBAID = DFHENTER
                    PERFORM 100-RECIBIR-MAPA
                    PERFORM 500-BUSCAR-CURSOR
                    PERFORM 060-ENVIAR-DATOS
                    PERFORM 070-REGRESAR-TRAN
-               WHEN EIBAID = DFHPF5
+               WHEN EIBAID = DFHPF5 AND NOT WK-MODO-CRITERIOS
                    PERFORM 100-RECIBIR-MAPA
                    IF  EDCLQ-SIGNOI = '+'
                        IF (WK-PANTALLA-ACTUAL + 1) > WK-COUNT-PANTALLA
@@ -127,7 +178,7 @@
       
                    PERFORM 060-ENVIAR-DATOS
                    PERFORM 070-REGRESAR-TRAN
-               WHEN EIBAID = DFHPF6
+               WHEN EIBAID = DFHPF6 AND NOT WK-MODO-CRITERIOS
                    PERFORM 100-RECIBIR-MAPA
                    MOVE SPACE TO EDCLQ-MENSAJEO
                    IF  EDCLQ-SIGNO2I = '-'
@@ -143,9 +194,22 @@
                    END-IF
                    PERFORM 060-ENVIAR-DATOS
                    PERFORM 070-REGRESAR-TRAN
-               WHEN EIBAID = DFHPF7
+               WHEN EIBAID = DFHPF3 AND NOT WK-MODO-CRITERIOS
+                   PERFORM 100-RECIBIR-MAPA
+                   PERFORM 490-MANTENIMIENTO
+               WHEN EIBAID = DFHPF4 AND NOT WK-MODO-CRITERIOS
+                   PERFORM 100-RECIBIR-MAPA
+                   PERFORM 480-BUSCAR-POR-LLAVE
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN EIBAID = DFHPF7 AND NOT WK-MODO-CRITERIOS
                    PERFORM 100-RECIBIR-MAPA
                    PERFORM 400-BUSCAR-CLIENTE
+               WHEN EIBAID = DFHPF8 AND NOT WK-MODO-CRITERIOS
+                   PERFORM 100-RECIBIR-MAPA
+                   PERFORM 450-REPORTE-MASIVO
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
                WHEN OTHER
                    MOVE 'Tecla Invalida' TO EDCLQ-MENSAJEO
                    PERFORM 060-ENVIAR-DATOS
@@ -159,15 +223,67 @@
                 ERASE
                 ALTERNATE
            END-EXEC.
-           MOVE 0 TO EDMP-NUMERO-PRESTAMO.
-           MOVE 0 TO WK-LLAVE-AUX
+           MOVE WK-FILTRO-CLI-DESDE TO WK-LLAVE-AUX.
            MOVE 1 TO WK-COUNT-PANTALLA.
            MOVE 1 TO WK-PANTALLA-ACTUAL.
            PERFORM 200-CARGAR-PANTALLA-INICIAL.
            PERFORM 250-GUARDAR-LLAVES.
-      
+
+      *--------------- CRITERIOS DE BUSQUEDA -------------*
+       110-INICIALIZAR-CRITERIOS.
+           MOVE ZERO  TO WK-FILTRO-CLI-DESDE.
+           MOVE 99999999 TO WK-FILTRO-CLI-HASTA.
+           MOVE SPACE TO WK-FILTRO-OCULTAR-ELIM.
+           MOVE ZERO  TO WK-FILTRO-SALDO-MINIMO.
+
+       120-RECIBIR-CRITERIOS.
+           EXEC CICS
+                RECEIVE MAP('EDCRI')
+                MAPSET('EDCRI')
+           END-EXEC.
+
+       130-VALIDAR-CRITERIOS.
+           SET WK-CRITERIOS-OK TO TRUE.
+           MOVE SPACE TO EDCRI-MENSAJEO.
+           MOVE EDCRI-CLIDESDEI TO WK-FILTRO-CLI-DESDE.
+           IF EDCRI-CLIHASTAI = ZERO
+               MOVE 99999999 TO WK-FILTRO-CLI-HASTA
+           ELSE
+               MOVE EDCRI-CLIHASTAI TO WK-FILTRO-CLI-HASTA
+           END-IF.
+           IF WK-FILTRO-CLI-DESDE > WK-FILTRO-CLI-HASTA
+               MOVE 'CLIENTE DESDE NO PUEDE SER MAYOR QUE HASTA'
+                   TO EDCRI-MENSAJEO
+               MOVE 'N' TO WK-CRITERIOS-VALIDOS
+           END-IF.
+           IF EDCRI-OCULTARI = 'S' OR EDCRI-OCULTARI = 'N'
+                                  OR EDCRI-OCULTARI = SPACE
+               MOVE EDCRI-OCULTARI TO WK-FILTRO-OCULTAR-ELIM
+           ELSE
+               MOVE 'OCULTAR ELIMINADOS DEBE SER S, N O BLANCO'
+                   TO EDCRI-MENSAJEO
+               MOVE 'N' TO WK-CRITERIOS-VALIDOS
+           END-IF.
+           MOVE EDCRI-SALDOMINI TO WK-FILTRO-SALDO-MINIMO.
+
+       140-ENVIAR-CRITERIOS.
+           MOVE WK-FILTRO-CLI-DESDE    TO EDCRI-CLIDESDEO.
+           IF WK-FILTRO-CLI-HASTA = 99999999
+               MOVE ZERO TO EDCRI-CLIHASTAO
+           ELSE
+               MOVE WK-FILTRO-CLI-HASTA TO EDCRI-CLIHASTAO
+           END-IF.
+           MOVE WK-FILTRO-OCULTAR-ELIM TO EDCRI-OCULTARO.
+           MOVE WK-FILTRO-SALDO-MINIMO TO EDCRI-SALDOMINO.
+           EXEC CICS
+                SEND MAP('EDCRI')
+                MAPSET('EDCRI')
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
        050-OBTENER-FECHA.
-           MOVE FUNCTION CURRENT-DATE(1:12) TO WK-SISTEMA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WK-SISTEMA.
            MOVE WK-FECHA-SISTEMA TO EDCLQ-FECHAO.
            MOVE WK-HH-SISTEMA TO WK-PRN-HH.
            MOVE WK-MM-SISTEMA TO WK-PRN-MM.
@@ -287,6 +403,10 @@
       *---------- MOVER VALOR A CAMPOS ----------------*
        220-MOVE-ADELANTE.
            MOVE 1 TO WK-I.
+           PERFORM 225-VALIDAR-FILTRO.
+           PERFORM UNTIL WK-END-OF-FILE OR WK-SI-CUMPLE-FILTRO
+               PERFORM 226-LEER-SIGUIENTE-EDP3CR
+           END-PERFORM.
            PERFORM UNTIL WK-END-OF-FILE OR WK-END-OF-I
                MOVE EDMP-LLAVE TO EDCLQ-COD-CREDITOO(WK-I)
                MOVE EDMP-CODIGO-CLIENTE TO EDCLQ-COD-CLIENTEO(WK-I)
@@ -303,16 +423,10 @@
                MOVE DFHBMUNP TO EDCLQ-OPA(WK-I)
                MOVE SPACE TO EDCLQ-OPO(WK-I)
                ADD 1 TO WK-I
-               EXEC CICS
-                    READNEXT
-                    FILE('EDP3CR')
-                    RIDFLD(WK-LLAVE-AUX)
-                    INTO(REG-EDMACR)
-                    NOHANDLE
-               END-EXEC
-               IF EIBRESP = DFHRESP(ENDFILE)
-                   SET WK-END-OF-FILE TO TRUE
-               END-IF
+               PERFORM 226-LEER-SIGUIENTE-EDP3CR
+               PERFORM UNTIL WK-END-OF-FILE OR WK-SI-CUMPLE-FILTRO
+                   PERFORM 226-LEER-SIGUIENTE-EDP3CR
+               END-PERFORM
            END-PERFORM.
            IF NOT WK-END-OF-FILE
                CONTINUE
@@ -336,7 +450,37 @@
                 ENDBR
                 FILE ('EDP3CR')
            END-EXEC.
-      
+
+      *------- LEER SIGUIENTE REGISTRO DE EDP3CR (SIN FILTRAR) -------*
+       226-LEER-SIGUIENTE-EDP3CR.
+           EXEC CICS
+                READNEXT
+                FILE('EDP3CR')
+                RIDFLD(WK-LLAVE-AUX)
+                INTO(REG-EDMACR)
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP = DFHRESP(ENDFILE)
+               SET WK-END-OF-FILE TO TRUE
+           ELSE
+               PERFORM 225-VALIDAR-FILTRO
+           END-IF.
+
+      *------- VALIDAR SI EL REGISTRO ACTUAL CUMPLE LOS CRITERIOS ----*
+      *------- CAPTURADOS EN LA PANTALLA EDCRI (REQ. 001) ------------*
+       225-VALIDAR-FILTRO.
+           SET WK-SI-CUMPLE-FILTRO TO TRUE.
+           IF WK-OCULTAR-ELIMINADO AND EDMP-MARCA-ELIMINADO = 'D'
+               SET WK-NO-CUMPLE-FILTRO TO TRUE
+           END-IF.
+           IF EDMP-CODIGO-CLIENTE < WK-FILTRO-CLI-DESDE
+              OR EDMP-CODIGO-CLIENTE > WK-FILTRO-CLI-HASTA
+               SET WK-NO-CUMPLE-FILTRO TO TRUE
+           END-IF.
+           IF EDMP-SALDO-TOTAL < WK-FILTRO-SALDO-MINIMO
+               SET WK-NO-CUMPLE-FILTRO TO TRUE
+           END-IF.
+
       *------------ GUARDAR LLAVES
        250-GUARDAR-LLAVES.
            MOVE EDCLQ-COD-CLIENTEO(13) TO
@@ -384,18 +528,102 @@
                    END-PERFORM
                    PERFORM 220-MOVE-ADELANTE.
       
-      *----------- BUSCAR CLIENTE EN MAESTRO CLIENTE ------------*
-       400-BUSCAR-CLIENTE.
+      *---- REGISTRAR AUDITORIA DE SELECCION ANTES DE XCTL A EDGD1CL3 -*
+      *---- (ARCHIVO EDAUD, REQ. 003). EDAU-SECUENCIA SE TOMA DE ------*
+      *---- EIBTASKN (NUMERO DE TAREA CICS, UNICO POR TASK) EN LUGAR -*
+      *---- DE UN CONTADOR DE WORKING-STORAGE, YA QUE ESTE SE REINICIA*
+      *---- EN CADA TASK PSEUDO-CONVERSACIONAL Y PROVOCABA COLISIONES *
+      *---- DE LLAVE EN EDAU-LLAVE CUANDO UNA MISMA TERMINAL HACIA ----*
+      *---- DOS ACCIONES AUDITABLES EN EL MISMO MINUTO. ---------------*
+       350-REGISTRAR-AUDITORIA.
+           MOVE WK-FECHA-SISTEMA TO EDAU-FECHA.
+           MOVE WK-HH-SISTEMA TO EDAU-HORA(1:2).
+           MOVE WK-MM-SISTEMA TO EDAU-HORA(3:2).
+           MOVE WK-SS-SISTEMA TO EDAU-HORA(5:2).
+           MOVE EIBTRMID TO EDAU-TERMINAL.
+           MOVE EIBTASKN TO EDAU-SECUENCIA.
+           MOVE EIBOPID TO EDAU-OPERADOR.
+           MOVE EIBTRNID TO EDAU-TRANID-ORIGEN.
+           MOVE WK-AUD-TRANID-DESTINO TO EDAU-TRANID-DESTINO.
+           MOVE WK-AUD-PROGRAMA-DESTINO TO EDAU-PROGRAMA-DESTINO.
+           MOVE WK-SEL-ENVIAR-GRUPO TO EDAU-CREDITOS-SELECCION-GRUPO.
+           MOVE ZERO TO EDAU-CANTIDAD-SELECCION.
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 10
+               IF WK-SEL-ENVIAR(WK-I) > ZERO
+                   ADD 1 TO EDAU-CANTIDAD-SELECCION
+               END-IF
+           END-PERFORM.
+           EXEC CICS
+                WRITE
+                FILE('EDAUD')
+                FROM(REG-EDAUD)
+                RIDFLD(EDAU-LLAVE)
+                NOHANDLE
+           END-EXEC.
+
+      *---- ARMAR EL NOMBRE DE LA TSQ QUE GUARDA WK-COM POR TERMINAL --*
+      *---- MIENTRAS EDGD1CL3/EDGD1CL9 TIENEN EL CONTROL (REQ. 001) ---*
+       351-ARMAR-NOMBRE-TSQ.
+           MOVE 'WCOM' TO WK-TSQ-NOMBRE(1:4).
+           MOVE EIBTRMID TO WK-TSQ-NOMBRE(5:4).
+
+      *---- GUARDAR WK-COM (FILTRO Y PAGINACION) ANTES DE UN XCTL A ---*
+      *---- EDGD1CL3 O EDGD1CL9, YA QUE EL XCTL SOLO LLEVA -----------*
+      *---- WK-COM-ENVIAR Y EL WORKING-STORAGE NO SOBREVIVE AL TASK --*
+      *---- NUEVO QUE SE CREA CUANDO ESOS PROGRAMAS REGRESAN ----------*
+       352-GUARDAR-COM-EN-TSQ.
+           PERFORM 351-ARMAR-NOMBRE-TSQ.
+           EXEC CICS
+                WRITEQ TS
+                QUEUE(WK-TSQ-NOMBRE)
+                FROM(WK-COM)
+                LENGTH(LENGTH OF WK-COM)
+                NOHANDLE
+           END-EXEC.
+
+      *---- RECUPERAR WK-COM (SI EXISTE) AL REGRESAR DE EDGD1CL3/9 EN -*
+      *---- UN TASK NUEVO (EIBCALEN = 0), Y BORRAR LA TSQ -------------*
+       353-RECUPERAR-COM-DE-TSQ.
+           MOVE 'N' TO WK-TSQ-ENCONTRADO.
+           PERFORM 351-ARMAR-NOMBRE-TSQ.
+           EXEC CICS
+                READQ TS
+                QUEUE(WK-TSQ-NOMBRE)
+                INTO(WK-COM)
+                LENGTH(LENGTH OF WK-COM)
+                ITEM(1)
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE 'S' TO WK-TSQ-ENCONTRADO
+               EXEC CICS
+                    DELETEQ TS
+                    QUEUE(WK-TSQ-NOMBRE)
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+
+      *---- RECOLECTAR LAS FILAS MARCADAS CON OP EN WK-SEL-ENVIAR -----*
+       405-RECOLECTAR-OP.
+           MOVE ZERO TO WK-SEL-ENVIAR-GRUPO.
            MOVE 1 TO WK-J.
            PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 13
                IF EDCLQ-OPI(WK-I) GREATER SPACE
                    MOVE WK-PANTALLA-ACTUAL  TO WK-PANTALLA-ACTUAL-EN
-                   MOVE EDCLQ-COD-CLIENTEI(WK-I) TO WK-SEL-ENVIAR(WK-J)
+                   MOVE EDCLQ-COD-CREDITOI(WK-I) TO WK-SEL-ENVIAR(WK-J)
                    MOVE EDCLQ-SIGNO2I TO WK-SIGNO-EN
                    ADD 1 TO WK-J
                END-IF
            END-PERFORM.
-           IF WK-SEL-ENVIAR(1) > SPACE
+
+      *----------- BUSCAR CLIENTE EN MAESTRO CLIENTE ------------*
+       400-BUSCAR-CLIENTE.
+           PERFORM 405-RECOLECTAR-OP.
+           IF WK-SEL-ENVIAR(1) > ZERO
+               MOVE 'EDD3' TO WK-AUD-TRANID-DESTINO
+               MOVE 'EDGD1CL3' TO WK-AUD-PROGRAMA-DESTINO
+               PERFORM 350-REGISTRAR-AUDITORIA
+               PERFORM 352-GUARDAR-COM-EN-TSQ
                EXEC CICS
                     XCTL
                     PROGRAM('EDGD1CL3')
@@ -407,7 +635,145 @@
            END-IF.
            PERFORM 060-ENVIAR-DATOS.
            PERFORM 070-REGRESAR-TRAN .
-      
+
+      *---- REPORTE CONSOLIDADO DE TODAS LAS FILAS SELECCIONADAS -----*
+      *---- CON OP, EN LUGAR DE ENTRAR AL DETALLE DE UNA EN UNA ------*
+      *---- (REQ. 004) -------------------------------------------- -*
+       450-REPORTE-MASIVO.
+           PERFORM 405-RECOLECTAR-OP.
+           IF WK-SEL-ENVIAR(1) = SPACE OR WK-SEL-ENVIAR(1) = ZERO
+               MOVE 'Debe seleccionar algun registro en OP'
+                   TO EDCLQ-MENSAJEO
+           ELSE
+               MOVE 'RPTM' TO WK-AUD-TRANID-DESTINO
+               MOVE 'EDGD1CLQ' TO WK-AUD-PROGRAMA-DESTINO
+               PERFORM 350-REGISTRAR-AUDITORIA
+               PERFORM 460-IMPRIMIR-REPORTE-MASIVO
+               MOVE 'Reporte generado para los registros seleccionados'
+                   TO EDCLQ-MENSAJEO
+           END-IF.
+
+      *---- IMPRIMIR (SPOOL) EL REPORTE CONSOLIDADO -------------------*
+       460-IMPRIMIR-REPORTE-MASIVO.
+           EXEC CICS
+                SPOOLOPEN
+                OUTPUT
+                USERID(EIBOPID)
+                TOKEN(WK-SPOOL-TOKEN)
+                NOHANDLE
+           END-EXEC.
+           MOVE SPACE TO WK-LINEA-REPORTE-MASIVO.
+           MOVE 'REPORTE DE CREDITOS SELECCIONADOS - EDGD1CLQ'
+               TO WK-LINEA-REPORTE-MASIVO.
+           EXEC CICS
+                SPOOLWRITE
+                TOKEN(WK-SPOOL-TOKEN)
+                FROM(WK-LINEA-REPORTE-MASIVO)
+                FLENGTH(LENGTH OF WK-LINEA-REPORTE-MASIVO)
+                NOHANDLE
+           END-EXEC.
+           PERFORM VARYING WK-I FROM 1 BY 1 UNTIL WK-I > 10
+               IF WK-SEL-ENVIAR(WK-I) > ZERO
+                   MOVE WK-SEL-ENVIAR(WK-I) TO EDMP-LLAVE
+                   EXEC CICS
+                        READ
+                        FILE('EDP3CR')
+                        RIDFLD(EDMP-LLAVE)
+                        INTO(REG-EDMACR)
+                        NOHANDLE
+                   END-EXEC
+                   IF EIBRESP = DFHRESP(NORMAL)
+                       PERFORM 465-FORMATEAR-LINEA-MASIVA
+                       EXEC CICS
+                            SPOOLWRITE
+                            TOKEN(WK-SPOOL-TOKEN)
+                            FROM(WK-LINEA-REPORTE-MASIVO)
+                            FLENGTH(LENGTH OF WK-LINEA-REPORTE-MASIVO)
+                            NOHANDLE
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXEC CICS
+                SPOOLCLOSE
+                TOKEN(WK-SPOOL-TOKEN)
+                NOHANDLE
+           END-EXEC.
+
+      *---- FORMATEAR UNA LINEA DEL REPORTE CONSOLIDADO ---------------*
+       465-FORMATEAR-LINEA-MASIVA.
+           MOVE SPACE TO WK-LINEA-REPORTE-MASIVO.
+           MOVE EDMP-LLAVE TO WK-LRM-COD-CREDITO.
+           MOVE EDMP-CODIGO-CLIENTE TO WK-LRM-COD-CLIENTE.
+           MOVE EDMP-MONTO-TOTAL TO WK-LRM-MONTO-TOTAL.
+           MOVE EDMP-SALDO-TOTAL TO WK-LRM-SALDO-TOTAL.
+           MOVE EDMP-CUOTA-MENSUAL TO WK-LRM-CUOTA.
+           MOVE EDMP-FECHA-INICIO-PRESTAMO TO WK-LRM-FECHA-INICIO.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               MOVE 'ELIMINADO' TO WK-LRM-ESTADO
+           ELSE
+               MOVE 'ACTIVO' TO WK-LRM-ESTADO
+           END-IF.
+
+      *---- POSICIONAR EL BROWSE DIRECTAMENTE EN EL CLIENTE/LLAVE -----*
+      *---- CAPTURADO EN EDCLQ-LLAVEBUSI, EN LUGAR DE PARTIR SOLO -----*
+      *---- DESDE EL FILTRO "CLIENTE DESDE" (REQ. 005). EL CAMPO -----*
+      *---- ACEPTA EDMP-CODIGO-CLIENTE (HASTA 8 DIGITOS) O EDMP-LLAVE-*
+      *---- (HASTA 12 DIGITOS); SI EL VALOR NO CABE EN 8 DIGITOS SE --*
+      *---- INTERPRETA COMO UN NUMERO DE CREDITO Y SE RESUELVE AL ----*
+      *---- CODIGO DE CLIENTE DUENO DE ESE CREDITO ANTES DE POSICIO---*
+      *---- NAR EL BROWSE (QUE SIEMPRE VIAJA EN ORDEN DE CLIENTE) ----*
+       480-BUSCAR-POR-LLAVE.
+           MOVE SPACE TO EDCLQ-MENSAJEO.
+           IF EDCLQ-LLAVEBUSI = ZERO
+               MOVE WK-FILTRO-CLI-DESDE TO WK-LLAVE-AUX
+           ELSE
+               IF EDCLQ-LLAVEBUSI > 99999999
+                   PERFORM 485-RESOLVER-LLAVE-POR-CREDITO
+               ELSE
+                   MOVE EDCLQ-LLAVEBUSI TO WK-LLAVE-AUX
+               END-IF
+           END-IF.
+           MOVE 1 TO WK-COUNT-PANTALLA.
+           MOVE 1 TO WK-PANTALLA-ACTUAL.
+           PERFORM 200-CARGAR-PANTALLA-INICIAL.
+           PERFORM 250-GUARDAR-LLAVES.
+           MOVE ' ' TO EDCLQ-SIGNO2O.
+
+      *---- RESOLVER UN SALTO POR EDMP-LLAVE (NUMERO DE CREDITO) A ----*
+      *---- SU EDMP-CODIGO-CLIENTE, PARA POSICIONAR EL BROWSE POR ----*
+      *---- CLIENTE EN EL PUNTO DONDE APARECE ESE CREDITO -------------*
+       485-RESOLVER-LLAVE-POR-CREDITO.
+           MOVE EDCLQ-LLAVEBUSI TO EDMP-LLAVE.
+           EXEC CICS
+                READ
+                FILE('EDP3CR')
+                RIDFLD(EDMP-LLAVE)
+                INTO(REG-EDMACR)
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP = DFHRESP(NORMAL)
+               MOVE EDMP-CODIGO-CLIENTE TO WK-LLAVE-AUX
+           ELSE
+               MOVE WK-FILTRO-CLI-DESDE TO WK-LLAVE-AUX
+               MOVE 'CREDITO NO ENCONTRADO' TO EDCLQ-MENSAJEO
+           END-IF.
+
+      *---- ALTA (NUEVO CREDITO) O CAMBIO (EDITAR TERMINOS) - REQ. 009 -*
+      *---- XCTL A EDGD1CL9; CON UN REGISTRO SELECCIONADO CON OP -------*
+      *---- EDGD1CL9 EDITA SUS TERMINOS, SIN SELECCION CREA UNO NUEVO -*
+       490-MANTENIMIENTO.
+           PERFORM 405-RECOLECTAR-OP.
+           MOVE 'EDD9' TO WK-AUD-TRANID-DESTINO.
+           MOVE 'EDGD1CL9' TO WK-AUD-PROGRAMA-DESTINO.
+           PERFORM 350-REGISTRAR-AUDITORIA.
+           PERFORM 352-GUARDAR-COM-EN-TSQ.
+           EXEC CICS
+                XCTL
+                PROGRAM('EDGD1CL9')
+                COMMAREA(WK-COM-ENVIAR)
+           END-EXEC.
+
       *------------ BUSCAR CURSOR EN PANTALLA
        500-BUSCAR-CURSOR.
            MOVE EIBCPOSN TO WK-POS-CURSOR.
@@ -421,10 +787,15 @@
                    MOVE 'Coloque cursor sobre un registro valido'
                    TO EDCLQ-MENSAJEO
                ELSE
+                   MOVE ZERO TO WK-SEL-ENVIAR-GRUPO
                    MOVE WK-PANTALLA-ACTUAL  TO WK-PANTALLA-ACTUAL-EN
-                   MOVE EDCLQ-COD-CLIENTEI(WK-REGISTRO) TO
+                   MOVE EDCLQ-COD-CREDITOI(WK-REGISTRO) TO
                    WK-SEL-ENVIAR(1)
                    MOVE EDCLQ-SIGNO2I TO WK-SIGNO-EN
+                   MOVE 'EDD3' TO WK-AUD-TRANID-DESTINO
+                   MOVE 'EDGD1CL3' TO WK-AUD-PROGRAMA-DESTINO
+                   PERFORM 350-REGISTRAR-AUDITORIA
+                   PERFORM 352-GUARDAR-COM-EN-TSQ
                    EXEC CICS
                         XCTL
                         PROGRAM('EDGD1CL3')
@@ -437,4 +808,4 @@
            EXEC CICS
                 XCTL PROGRAM('EDGD1YL3')
            END-EXEC.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
