@@ -0,0 +1,347 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDGD1CL9                                         *
+      * TIPO        : EN LINEA                                         *
+      * DESCRIPCION : ALTA (NUEVO CREDITO) Y CAMBIO (EDICION DE        *
+      *             : TERMINOS) DE UN CREDITO DEL MAESTRO EDAMCR       *
+      * ARCHIVOS    : EDAMCR                                           *
+      * ACCION (ES) : A=ALTA, M=CAMBIO                                 *
+      * PROGRAMA(S) : XCTL - EDGD1CLQ                                  *
+      * CANAL       : ADMINISTRATIVA                                   *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDGD1CL9.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY EDCL9.
+       COPY DFHAID.
+       COPY EDMACR.
+       COPY DFHBMSCA.
+       COPY EDCOMEN.
+       01 WK-CAMPOS-DE-TRABAJO.
+           02 WK-NOMBRE-PROGRAMA        PIC X(8) VALUE 'EDGD1CL9'.
+           02 WK-SISTEMA.
+               03 WK-FECHA-SISTEMA        PIC 9(08) VALUE ZERO.
+               03 WK-HORA-SISTEMA.
+                   04 WK-HH-SISTEMA       PIC 99.
+                   04 WK-MM-SISTEMA       PIC 99.
+           02 WK-PRN-HORA.
+               03 WK-PRN-HH           PIC 99.
+               03 FILLER              PIC X VALUE ':'.
+               03 WK-PRN-MM           PIC 99.
+           02 WK-CREDITO-ACTUAL        PIC 9(12).
+           02 WK-LLAVE-NUEVA           PIC 9(12).
+           02 WK-CAMPOS-VALIDOS        PIC X.
+               88 WK-CAMPOS-OK             VALUE 'S'.
+           02 WK-LLAVE-ENCONTRADA      PIC X.
+               88 WK-SI-LLAVE-ENCONTRADA   VALUE 'S'.
+           02 WK-ENQ-RECURSO           PIC X(16) VALUE 'EDGD1CL9-ALTA'.
+           02 WK-ALTA-GRABADA          PIC X.
+               88 WK-SI-ALTA-GRABADA       VALUE 'S'.
+           02 WK-ALTA-INTENTO          PIC 9.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           02 LNK-LARGO   PIC X OCCURS 0 TO 600 DEPENDING ON EIBCALEN.
+
+       PROCEDURE DIVISION.
+       MIAN.
+           PERFORM 050-OBTENER-FECHA.
+           IF EIBCALEN NOT = 0
+               MOVE DFHCOMMAREA TO WK-COM-ENVIAR
+           END-IF.
+      *---------- EVALUAR TECLA PRESIONADA
+           EVALUATE TRUE
+               WHEN EIBCALEN NOT = 0 AND EIBTRNID = 'EDD9'
+                                    AND EIBAID = DFHENTER
+                   PERFORM 100-RECIBIR-MAPA
+                   PERFORM 300-PROCESAR-ACCION
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN EIBCALEN NOT = 0 AND EIBTRNID = 'EDD9'
+                                    AND EIBAID = DFHPF3
+                   PERFORM 999-REGRESAR-BROWSER
+               WHEN EIBCALEN NOT = 0 AND WK-SEL-ENVIAR(1) > ZERO
+                   PERFORM 200-CARGAR-CREDITO-CAMBIO
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN EIBCALEN NOT = 0
+                   PERFORM 210-PREPARAR-ALTA
+                   PERFORM 060-ENVIAR-DATOS
+                   PERFORM 070-REGRESAR-TRAN
+               WHEN OTHER
+                   PERFORM 999-REGRESAR-BROWSER
+           END-EVALUATE.
+
+       050-OBTENER-FECHA.
+           MOVE FUNCTION CURRENT-DATE(1:12) TO WK-SISTEMA.
+           MOVE WK-FECHA-SISTEMA TO EDCL9-FECHAO.
+           MOVE WK-HH-SISTEMA TO WK-PRN-HH.
+           MOVE WK-MM-SISTEMA TO WK-PRN-MM.
+           MOVE WK-PRN-HORA TO EDCL9-HORAO.
+
+      *--------------- ENVIAR DATOS AL MAPA -------------*
+       060-ENVIAR-DATOS.
+           EXEC CICS
+                SEND MAP('EDCL9')
+                MAPSET('EDCL9')
+                ERASE
+                NOHANDLE
+           END-EXEC.
+
+      *------------- REGRESAR CONTROL A TRANSACCION -----------*
+      *------------- EDD9 ES LA TRANSACCION PROPIA DE EDGD1CL9 -*
+      *------------- PARA SU CICLO DE REENVIO (NO REUTILIZAR ---*
+      *------------- EDCM, QUE EDGD1CLQ USA PARA SU PROPIO PCT) -*
+       070-REGRESAR-TRAN.
+           EXEC CICS
+                RETURN
+                TRANSID('EDD9')
+                COMMAREA(WK-COM-ENVIAR)
+           END-EXEC.
+
+      *------------ RECIBIR DATOS DEL MAPA -----------*
+       100-RECIBIR-MAPA.
+           EXEC CICS
+                RECEIVE MAP('EDCL9')
+                MAPSET('EDCL9')
+           END-EXEC.
+
+      *----------- LEER EL CREDITO SELECCIONADO EN EDGD1CLQ -----------*
+      *----------- (MODO CAMBIO - EDICION DE TERMINOS) -----------------*
+       200-CARGAR-CREDITO-CAMBIO.
+           MOVE WK-SEL-ENVIAR(1) TO WK-CREDITO-ACTUAL.
+           EXEC CICS
+                READ
+                FILE('EDP3CR')
+                RIDFLD(WK-CREDITO-ACTUAL)
+                INTO(REG-EDMACR)
+                NOHANDLE
+           END-EXEC.
+           EVALUATE EIBRESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM 220-MOSTRAR-CREDITO
+                   MOVE 'M' TO EDCL9-ACCIONO
+                   MOVE SPACE TO EDCL9-MENSAJEO
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'CREDITO NO ENCONTRADO' TO EDCL9-MENSAJEO
+               WHEN OTHER
+                   MOVE 'OCURRIO UN ERROR AL LEER EL CREDITO'
+                       TO EDCL9-MENSAJEO
+           END-EVALUATE.
+
+      *----------- PREPARAR PANTALLA EN BLANCO PARA UN ALTA ------------*
+      *----------- CALCULANDO LA SIGUIENTE LLAVE DISPONIBLE -----------*
+       210-PREPARAR-ALTA.
+           PERFORM 215-OBTENER-SIGUIENTE-LLAVE.
+           MOVE SPACE TO REG-EDMACR.
+           MOVE WK-LLAVE-NUEVA TO EDMP-LLAVE.
+           MOVE ZERO TO EDMP-CODIGO-CLIENTE
+                        EDMP-MONTO-TOTAL
+                        EDMP-SALDO-TOTAL
+                        EDMP-CUOTA-MENSUAL
+                        EDMP-FECHA-INICIO-PRESTAMO
+                        EDMP-PLAZO-MESES
+                        EDMP-TASA-INTERES-ANUAL
+                        EDMP-NUMERO-CUOTAS-PAGADAS
+                        EDMP-FECHA-ULTIMO-PAGO.
+           MOVE SPACE TO EDMP-MARCA-ELIMINADO.
+           PERFORM 220-MOSTRAR-CREDITO.
+           MOVE 'A' TO EDCL9-ACCIONO.
+           MOVE SPACE TO EDCL9-MENSAJEO.
+
+      *----------- CALCULAR LA SIGUIENTE LLAVE (EDMP-LLAVE + 1) --------*
+      *----------- RECORRIENDO EDP3CR EN REVERSO DESDE LA MAS ALTA -----*
+       215-OBTENER-SIGUIENTE-LLAVE.
+           MOVE 999999999999 TO EDMP-LLAVE.
+           MOVE 'N' TO WK-LLAVE-ENCONTRADA.
+           EXEC CICS
+                STARTBR
+                FILE('EDP3CR')
+                RIDFLD(EDMP-LLAVE)
+                GTEQ
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP = DFHRESP(NORMAL)
+               EXEC CICS
+                    READPREV
+                    FILE('EDP3CR')
+                    RIDFLD(EDMP-LLAVE)
+                    INTO(REG-EDMACR)
+                    NOHANDLE
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO WK-LLAVE-ENCONTRADA
+               END-IF
+               EXEC CICS
+                    ENDBR
+                    FILE('EDP3CR')
+                    NOHANDLE
+               END-EXEC
+           END-IF.
+           IF WK-SI-LLAVE-ENCONTRADA
+               COMPUTE WK-LLAVE-NUEVA = EDMP-LLAVE + 1
+           ELSE
+               MOVE 1 TO WK-LLAVE-NUEVA
+           END-IF.
+
+      *---------- MOSTRAR EL CREDITO CARGADO EN REG-EDMACR -------------*
+       220-MOSTRAR-CREDITO.
+           MOVE EDMP-LLAVE                 TO EDCL9-COD-CREDITOO.
+           MOVE EDMP-CODIGO-CLIENTE        TO EDCL9-COD-CLIENTEO.
+           MOVE EDMP-MONTO-TOTAL           TO EDCL9-MONTO-TOTALO.
+           MOVE EDMP-CUOTA-MENSUAL         TO EDCL9-CUOTAO.
+           MOVE EDMP-FECHA-INICIO-PRESTAMO TO EDCL9-FECHA-INICIOO.
+           MOVE EDMP-PLAZO-MESES           TO EDCL9-PLAZOO.
+           MOVE EDMP-TASA-INTERES-ANUAL    TO EDCL9-TASAO.
+
+      *----------------- PROCESAR ACCION DEL USUARIO ------------------*
+       300-PROCESAR-ACCION.
+           PERFORM 310-VALIDAR-CAMPOS.
+           IF WK-CAMPOS-OK
+               EVALUATE EDCL9-ACCIONI
+                   WHEN 'A'
+                       PERFORM 320-GRABAR-ALTA
+                   WHEN 'M'
+                       PERFORM 330-GRABAR-CAMBIO
+                   WHEN OTHER
+                       MOVE 'ACCION INVALIDA' TO EDCL9-MENSAJEO
+               END-EVALUATE
+           END-IF.
+
+      *----- VALIDAR LOS CAMPOS ANTES DE GRABAR (REQ. 009) -------------*
+      *----- MONTO > 0, CUOTA <= MONTO, FECHA INICIO NO FUTURA ---------*
+       310-VALIDAR-CAMPOS.
+           MOVE 'S' TO WK-CAMPOS-VALIDOS.
+           MOVE SPACE TO EDCL9-MENSAJEO.
+           IF EDCL9-MONTO-TOTALI = ZERO
+               MOVE 'EL MONTO TOTAL DEBE SER MAYOR QUE CERO'
+                   TO EDCL9-MENSAJEO
+               MOVE 'N' TO WK-CAMPOS-VALIDOS
+           END-IF.
+           IF WK-CAMPOS-OK AND EDCL9-CUOTAI > EDCL9-MONTO-TOTALI
+               MOVE 'LA CUOTA NO PUEDE SER MAYOR QUE EL MONTO TOTAL'
+                   TO EDCL9-MENSAJEO
+               MOVE 'N' TO WK-CAMPOS-VALIDOS
+           END-IF.
+           IF WK-CAMPOS-OK AND EDCL9-FECHA-INICIOI > WK-FECHA-SISTEMA
+               MOVE 'LA FECHA DE INICIO NO PUEDE SER FUTURA'
+                   TO EDCL9-MENSAJEO
+               MOVE 'N' TO WK-CAMPOS-VALIDOS
+           END-IF.
+           IF WK-CAMPOS-OK AND EDCL9-ACCIONI = 'A'
+                            AND EDCL9-COD-CLIENTEI = ZERO
+               MOVE 'DEBE INDICAR EL CODIGO DE CLIENTE'
+                   TO EDCL9-MENSAJEO
+               MOVE 'N' TO WK-CAMPOS-VALIDOS
+           END-IF.
+
+      *---------------- GRABAR UN CREDITO NUEVO (ALTA) -----------------*
+      *---- 215-OBTENER-SIGUIENTE-LLAVE SE RECALCULA DENTRO DEL ENQ ---*
+      *---- (NO SE REUTILIZA LA LLAVE MOSTRADA EN 210-PREPARAR-ALTA) -*
+      *---- PARA QUE DOS TERMINALES HACIENDO ALTA AL MISMO TIEMPO NO -*
+      *---- OBTENGAN LA MISMA WK-LLAVE-NUEVA; DE OCURRIR UN DUPKEY, --*
+      *---- SE REINTENTA CON UNA LLAVE RECIEN CALCULADA --------------*
+       320-GRABAR-ALTA.
+           EXEC CICS
+                ENQ
+                RESOURCE(WK-ENQ-RECURSO)
+                LENGTH(LENGTH OF WK-ENQ-RECURSO)
+           END-EXEC.
+           MOVE 'N' TO WK-ALTA-GRABADA.
+           PERFORM WITH TEST AFTER VARYING WK-ALTA-INTENTO FROM 1 BY 1
+                   UNTIL WK-SI-ALTA-GRABADA OR WK-ALTA-INTENTO > 3
+               PERFORM 215-OBTENER-SIGUIENTE-LLAVE
+               MOVE SPACE TO REG-EDMACR
+               MOVE WK-LLAVE-NUEVA             TO EDMP-LLAVE
+               MOVE EDCL9-COD-CLIENTEI         TO EDMP-CODIGO-CLIENTE
+               MOVE EDCL9-MONTO-TOTALI         TO EDMP-MONTO-TOTAL
+               MOVE EDCL9-MONTO-TOTALI         TO EDMP-SALDO-TOTAL
+               MOVE EDCL9-CUOTAI               TO EDMP-CUOTA-MENSUAL
+               MOVE EDCL9-FECHA-INICIOI TO EDMP-FECHA-INICIO-PRESTAMO
+               MOVE EDCL9-PLAZOI               TO EDMP-PLAZO-MESES
+               MOVE EDCL9-TASAI                TO EDMP-TASA-INTERES-ANUAL
+               MOVE ZERO                   TO EDMP-NUMERO-CUOTAS-PAGADAS
+               MOVE ZERO                   TO EDMP-FECHA-ULTIMO-PAGO
+               MOVE SPACE                      TO EDMP-MARCA-ELIMINADO
+               MOVE EIBTRMID                   TO EDMP-USUARIO-ULT-CAMBIO
+               MOVE WK-FECHA-SISTEMA           TO EDMP-FECHA-ULT-CAMBIO
+               EXEC CICS
+                    WRITE
+                    FILE('EDP3CR')
+                    FROM(REG-EDMACR)
+                    RIDFLD(EDMP-LLAVE)
+                    NOHANDLE
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO WK-ALTA-GRABADA
+               END-IF
+           END-PERFORM.
+           EXEC CICS
+                DEQ
+                RESOURCE(WK-ENQ-RECURSO)
+                LENGTH(LENGTH OF WK-ENQ-RECURSO)
+           END-EXEC.
+           IF WK-SI-ALTA-GRABADA
+               MOVE 'CREDITO CREADO SATISFACTORIAMENTE' TO EDCL9-MENSAJEO
+               MOVE 'M' TO EDCL9-ACCIONO
+           ELSE
+               MOVE 'OCURRIO UN ERROR AL CREAR EL CREDITO'
+                   TO EDCL9-MENSAJEO
+           END-IF.
+           PERFORM 220-MOSTRAR-CREDITO.
+
+      *-------------- GRABAR CAMBIO DE TERMINOS (CAMBIO) ----------------*
+       330-GRABAR-CAMBIO.
+           MOVE WK-SEL-ENVIAR(1) TO WK-CREDITO-ACTUAL.
+           EXEC CICS
+                READ
+                FILE('EDP3CR')
+                RIDFLD(WK-CREDITO-ACTUAL)
+                INTO(REG-EDMACR)
+                UPDATE
+                NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT = DFHRESP(NORMAL)
+               MOVE 'OCURRIO UN ERROR AL LEER EL CREDITO'
+                   TO EDCL9-MENSAJEO
+           ELSE
+               MOVE EDCL9-MONTO-TOTALI  TO EDMP-MONTO-TOTAL
+               MOVE EDCL9-CUOTAI        TO EDMP-CUOTA-MENSUAL
+               MOVE EDCL9-FECHA-INICIOI TO EDMP-FECHA-INICIO-PRESTAMO
+               MOVE EDCL9-PLAZOI        TO EDMP-PLAZO-MESES
+               MOVE EDCL9-TASAI         TO EDMP-TASA-INTERES-ANUAL
+               MOVE EIBTRMID            TO EDMP-USUARIO-ULT-CAMBIO
+               MOVE WK-FECHA-SISTEMA    TO EDMP-FECHA-ULT-CAMBIO
+               EXEC CICS
+                    REWRITE
+                    FILE('EDP3CR')
+                    FROM(REG-EDMACR)
+                    NOHANDLE
+               END-EXEC
+               IF EIBRESP = DFHRESP(NORMAL)
+                   MOVE 'CREDITO ACTUALIZADO SATISFACTORIAMENTE'
+                       TO EDCL9-MENSAJEO
+               ELSE
+                   MOVE 'OCURRIO UN ERROR AL ACTUALIZAR EL CREDITO'
+                       TO EDCL9-MENSAJEO
+               END-IF
+               PERFORM 220-MOSTRAR-CREDITO
+           END-IF.
+
+       999-REGRESAR-BROWSER.
+           EXEC CICS
+                XCTL
+                PROGRAM('EDGD1CLQ')
+           END-EXEC.
