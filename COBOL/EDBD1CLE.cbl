@@ -0,0 +1,135 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDBD1CLE                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : EXTRACCION NOCTURNA DE EDP3CR EN FORMATO PLANO   *
+      *             : DE ANCHO FIJO PARA EL SISTEMA DE CONTABILIDAD    *
+      *             : (GL): CODIGO DE CREDITO, CODIGO DE CLIENTE,      *
+      *             : MONTO TOTAL, SALDO TOTAL, CUOTA MENSUAL, FECHA   *
+      *             : DE INICIO Y ESTADO                               *
+      * ARCHIVOS    : EDAMCR (ENTRADA), EDEXTR (SALIDA - EXTRACTO)     *
+      * ACCION (ES) : E=EXTRAER                                        *
+      * PROGRAMA(S) :                                                  *
+      * CANAL       : BATCH                                            *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDBD1CLE.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDAMCR ASSIGN TO 'EDP3CR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMP-LLAVE
+               FILE STATUS IS WK-FS-EDAMCR.
+
+           SELECT EDEXTR ASSIGN TO 'EDEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EDEXTR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDAMCR.
+       COPY EDMACR.
+
+       FD  EDEXTR
+           RECORDING MODE IS F.
+       01  WK-LINEA-EXTRACTO.
+           02  WK-EXT-TIPO-REGISTRO    PIC X(01).
+           02  WK-EXT-DETALLE.
+               03  WK-EXT-COD-CREDITO      PIC 9(12).
+               03  WK-EXT-COD-CLIENTE      PIC 9(08).
+               03  WK-EXT-MONTO-TOTAL      PIC 9(09)V99.
+               03  WK-EXT-SALDO-TOTAL      PIC 9(09)V99.
+               03  WK-EXT-CUOTA-MENSUAL    PIC 9(07)V99.
+               03  WK-EXT-FECHA-INICIO     PIC 9(08).
+               03  WK-EXT-ESTADO           PIC X(09).
+           02  WK-EXT-TRAILER REDEFINES WK-EXT-DETALLE.
+               03  WK-EXT-TOT-REGISTROS    PIC 9(09).
+               03  WK-EXT-TOT-SALDO        PIC 9(13)V99.
+               03  FILLER                  PIC X(44).
+
+       WORKING-STORAGE SECTION.
+       01  WK-CAMPOS-DE-TRABAJO.
+           02  WK-NOMBRE-PROGRAMA      PIC X(8)  VALUE 'EDBD1CLE'.
+           02  WK-FS-EDAMCR            PIC XX    VALUE ZERO.
+           02  WK-FS-EDEXTR            PIC XX    VALUE ZERO.
+           02  WK-FECHA-PROCESO        PIC 9(08) VALUE ZERO.
+           02  WK-END-OF-FILE          PIC X     VALUE 'N'.
+               88  WK-FIN-ARCHIVO             VALUE 'S'.
+           02  WK-TOT-REGISTROS        PIC 9(09) VALUE ZERO.
+           02  WK-TOT-SALDO            PIC 9(13)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL.
+           PERFORM 100-INICIALIZAR.
+           PERFORM 200-PROCESAR-ARCHIVO
+               UNTIL WK-FIN-ARCHIVO.
+           PERFORM 800-ESCRIBIR-TRAILER.
+           PERFORM 900-FINALIZAR.
+           GOBACK.
+
+       100-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-FECHA-PROCESO.
+           OPEN INPUT EDAMCR.
+           IF WK-FS-EDAMCR NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDAMCR - STATUS ' WK-FS-EDAMCR
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           OPEN OUTPUT EDEXTR.
+           IF WK-FS-EDEXTR NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDEXTR - STATUS ' WK-FS-EDEXTR
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           IF NOT WK-FIN-ARCHIVO
+               PERFORM 210-LEER-EDAMCR
+           END-IF.
+
+       200-PROCESAR-ARCHIVO.
+           PERFORM 300-ESCRIBIR-DETALLE.
+           PERFORM 210-LEER-EDAMCR.
+
+       210-LEER-EDAMCR.
+           READ EDAMCR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WK-END-OF-FILE
+           END-READ.
+
+      *---------- FORMATEAR Y ESCRIBIR UN REGISTRO DE DETALLE --------*
+       300-ESCRIBIR-DETALLE.
+           MOVE 'D'                       TO WK-EXT-TIPO-REGISTRO.
+           MOVE EDMP-LLAVE                TO WK-EXT-COD-CREDITO.
+           MOVE EDMP-CODIGO-CLIENTE       TO WK-EXT-COD-CLIENTE.
+           MOVE EDMP-MONTO-TOTAL          TO WK-EXT-MONTO-TOTAL.
+           MOVE EDMP-SALDO-TOTAL          TO WK-EXT-SALDO-TOTAL.
+           MOVE EDMP-CUOTA-MENSUAL        TO WK-EXT-CUOTA-MENSUAL.
+           MOVE EDMP-FECHA-INICIO-PRESTAMO TO WK-EXT-FECHA-INICIO.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               MOVE 'ELIMINADO' TO WK-EXT-ESTADO
+           ELSE
+               MOVE 'ACTIVO'    TO WK-EXT-ESTADO
+           END-IF.
+           WRITE WK-LINEA-EXTRACTO.
+           ADD 1 TO WK-TOT-REGISTROS.
+           ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO.
+
+      *---------- ESCRIBIR EL REGISTRO DE CONTROL (TRAILER) ----------*
+       800-ESCRIBIR-TRAILER.
+           MOVE SPACE              TO WK-EXT-DETALLE.
+           MOVE 'T'               TO WK-EXT-TIPO-REGISTRO.
+           MOVE WK-TOT-REGISTROS  TO WK-EXT-TOT-REGISTROS.
+           MOVE WK-TOT-SALDO      TO WK-EXT-TOT-SALDO.
+           WRITE WK-LINEA-EXTRACTO.
+
+       900-FINALIZAR.
+           CLOSE EDAMCR.
+           CLOSE EDEXTR.
