@@ -0,0 +1,294 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDBD1CLA                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : REPORTE DE ENVEJECIMIENTO (AGING) DE CARTERA     *
+      *             : DE CREDITOS PARA REVISION DE COBROS              *
+      * ARCHIVOS    : EDAMCR (ENTRADA), EDRPTA (SALIDA - REPORTE)      *
+      * ACCION (ES) : R=REPORTE                                        *
+      * PROGRAMA(S) :                                                  *
+      * CANAL       : BATCH                                            *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDBD1CLA.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDAMCR ASSIGN TO 'EDP3CR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMP-LLAVE
+               FILE STATUS IS WK-FS-EDAMCR.
+
+           SELECT EDRPTA ASSIGN TO 'EDRPTA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EDRPTA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDAMCR.
+       COPY EDMACR.
+
+       FD  EDRPTA
+           RECORDING MODE IS F.
+       01  WK-LINEA-REPORTE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WK-CAMPOS-DE-TRABAJO.
+           02  WK-NOMBRE-PROGRAMA      PIC X(8)  VALUE 'EDBD1CLA'.
+           02  WK-FS-EDAMCR            PIC XX    VALUE ZERO.
+           02  WK-FS-EDRPTA            PIC XX    VALUE ZERO.
+           02  WK-FECHA-PROCESO        PIC 9(08) VALUE ZERO.
+           02  WK-LINEAS-PAGINA        PIC 99    VALUE 50.
+           02  WK-NUM-LINEA            PIC 99    VALUE 99.
+           02  WK-NUM-PAGINA           PIC 9(04) VALUE ZERO.
+           02  WK-DIAS-TRANSCURRIDOS   PIC S9(8) VALUE ZERO.
+           02  WK-MESES-TRANSCURRIDOS  PIC S9(5) VALUE ZERO.
+           02  WK-SALDO-ESPERADO       PIC S9(9)V99 VALUE ZERO.
+           02  WK-DEFICIT              PIC S9(9)V99 VALUE ZERO.
+           02  WK-CUOTAS-ATRASO        PIC S9(5)V99 VALUE ZERO.
+           02  WK-CATEGORIA            PIC X(15)    VALUE SPACE.
+           02  WK-END-OF-FILE          PIC X        VALUE 'N'.
+               88  WK-FIN-ARCHIVO             VALUE 'S'.
+           02  WK-TOTALES.
+               03  WK-TOT-REGISTROS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-AL-DIA           PIC 9(07) VALUE ZERO.
+               03  WK-TOT-1-A-30           PIC 9(07) VALUE ZERO.
+               03  WK-TOT-31-A-60          PIC 9(07) VALUE ZERO.
+               03  WK-TOT-61-A-90          PIC 9(07) VALUE ZERO.
+               03  WK-TOT-91-A-180         PIC 9(07) VALUE ZERO.
+               03  WK-TOT-MAS-180          PIC 9(07) VALUE ZERO.
+               03  WK-TOT-ELIMINADOS       PIC 9(07) VALUE ZERO.
+               03  WK-TOT-SALDO-EN-MORA    PIC 9(11)V99 VALUE ZERO.
+               03  WK-TOT-SALDO-ELIMINADO  PIC 9(11)V99 VALUE ZERO.
+
+       01  WK-ENC-1.
+           02  FILLER            PIC X(35) VALUE SPACE.
+           02  FILLER            PIC X(37)
+               VALUE 'REPORTE DE ENVEJECIMIENTO DE CARTERA'.
+           02  FILLER            PIC X(10) VALUE 'PAGINA :'.
+           02  WK-ENC-1-PAGINA   PIC ZZZ9.
+
+       01  WK-ENC-2.
+           02  FILLER            PIC X(15) VALUE 'FECHA PROCESO:'.
+           02  WK-ENC-2-FECHA    PIC 9999/99/99.
+           02  FILLER            PIC X(20) VALUE SPACE.
+           02  FILLER            PIC X(20) VALUE 'PROGRAMA EDBD1CLA'.
+
+       01  WK-ENC-3.
+           02  FILLER            PIC X(14) VALUE 'CREDITO'.
+           02  FILLER            PIC X(11) VALUE 'CLIENTE'.
+           02  FILLER            PIC X(16) VALUE 'MONTO TOTAL'.
+           02  FILLER            PIC X(16) VALUE 'SALDO ACTUAL'.
+           02  FILLER            PIC X(16) VALUE 'SALDO ESPERADO'.
+           02  FILLER            PIC X(12) VALUE 'CUOTAS ATR.'.
+           02  FILLER            PIC X(15) VALUE 'CATEGORIA'.
+
+       01  WK-DET-LINEA.
+           02  WK-DET-CREDITO    PIC Z(11)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-CLIENTE    PIC Z(7)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-MONTO      PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-SALDO      PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-ESPERADO   PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-CUOTAS     PIC ZZZ9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-CATEGORIA  PIC X(15).
+
+       01  WK-RES-LINEA.
+           02  WK-RES-TITULO     PIC X(35).
+           02  WK-RES-CANTIDAD   PIC ZZZ,ZZ9.
+           02  FILLER            PIC X(4) VALUE SPACE.
+           02  WK-RES-SALDO      PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL.
+           PERFORM 100-INICIALIZAR.
+           PERFORM 200-PROCESAR-ARCHIVO
+               UNTIL WK-FIN-ARCHIVO.
+           PERFORM 800-IMPRIMIR-TOTALES.
+           PERFORM 900-FINALIZAR.
+           GOBACK.
+
+       100-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-FECHA-PROCESO.
+           OPEN INPUT EDAMCR.
+           IF WK-FS-EDAMCR NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDAMCR - STATUS ' WK-FS-EDAMCR
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           OPEN OUTPUT EDRPTA.
+           IF WK-FS-EDRPTA NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDRPTA - STATUS ' WK-FS-EDRPTA
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           IF NOT WK-FIN-ARCHIVO
+               PERFORM 210-LEER-EDAMCR
+           END-IF.
+
+       200-PROCESAR-ARCHIVO.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               ADD 1 TO WK-TOT-ELIMINADOS
+               ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-ELIMINADO
+           ELSE
+               PERFORM 300-CLASIFICAR-REGISTRO
+               PERFORM 400-IMPRIMIR-DETALLE
+           END-IF.
+           PERFORM 210-LEER-EDAMCR.
+
+       210-LEER-EDAMCR.
+           READ EDAMCR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WK-END-OF-FILE
+           END-READ.
+
+      *--------- CALCULA ATRASO ESTIMADO COMPARANDO SALDO ESPERADO ---*
+      *--------- (POR AMORTIZACION LINEAL) CONTRA EL SALDO REAL ------*
+       300-CLASIFICAR-REGISTRO.
+           ADD 1 TO WK-TOT-REGISTROS.
+           COMPUTE WK-DIAS-TRANSCURRIDOS =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-PROCESO)
+               - FUNCTION INTEGER-OF-DATE(EDMP-FECHA-INICIO-PRESTAMO)
+           ON SIZE ERROR
+               MOVE 0 TO WK-DIAS-TRANSCURRIDOS
+           END-COMPUTE.
+           IF WK-DIAS-TRANSCURRIDOS < 0
+               MOVE 0 TO WK-DIAS-TRANSCURRIDOS
+           END-IF.
+           COMPUTE WK-MESES-TRANSCURRIDOS = WK-DIAS-TRANSCURRIDOS / 30.
+           COMPUTE WK-SALDO-ESPERADO =
+               EDMP-MONTO-TOTAL
+               - (WK-MESES-TRANSCURRIDOS * EDMP-CUOTA-MENSUAL).
+           IF WK-SALDO-ESPERADO < 0
+               MOVE 0 TO WK-SALDO-ESPERADO
+           END-IF.
+           COMPUTE WK-DEFICIT = EDMP-SALDO-TOTAL - WK-SALDO-ESPERADO.
+           IF WK-DEFICIT <= 0 OR EDMP-CUOTA-MENSUAL = 0
+               MOVE 0 TO WK-CUOTAS-ATRASO
+           ELSE
+               COMPUTE WK-CUOTAS-ATRASO ROUNDED =
+                   WK-DEFICIT / EDMP-CUOTA-MENSUAL
+           END-IF.
+           EVALUATE TRUE
+               WHEN WK-CUOTAS-ATRASO < 1
+                   MOVE 'AL DIA'         TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-AL-DIA
+               WHEN WK-CUOTAS-ATRASO < 2
+                   MOVE '1-30 DIAS'      TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-1-A-30
+                   ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-EN-MORA
+               WHEN WK-CUOTAS-ATRASO < 3
+                   MOVE '31-60 DIAS'     TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-31-A-60
+                   ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-EN-MORA
+               WHEN WK-CUOTAS-ATRASO < 4
+                   MOVE '61-90 DIAS'     TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-61-A-90
+                   ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-EN-MORA
+               WHEN WK-CUOTAS-ATRASO < 7
+                   MOVE '91-180 DIAS'    TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-91-A-180
+                   ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-EN-MORA
+               WHEN OTHER
+                   MOVE 'MAS DE 180 DIAS' TO WK-CATEGORIA
+                   ADD 1 TO WK-TOT-MAS-180
+                   ADD EDMP-SALDO-TOTAL TO WK-TOT-SALDO-EN-MORA
+           END-EVALUATE.
+
+       400-IMPRIMIR-DETALLE.
+           IF WK-NUM-LINEA >= WK-LINEAS-PAGINA
+               PERFORM 500-IMPRIMIR-ENCABEZADO
+           END-IF.
+           MOVE EDMP-LLAVE           TO WK-DET-CREDITO.
+           MOVE EDMP-CODIGO-CLIENTE  TO WK-DET-CLIENTE.
+           MOVE EDMP-MONTO-TOTAL     TO WK-DET-MONTO.
+           MOVE EDMP-SALDO-TOTAL     TO WK-DET-SALDO.
+           MOVE WK-SALDO-ESPERADO    TO WK-DET-ESPERADO.
+           MOVE WK-CUOTAS-ATRASO     TO WK-DET-CUOTAS.
+           MOVE WK-CATEGORIA         TO WK-DET-CATEGORIA.
+           MOVE WK-DET-LINEA         TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           ADD 1 TO WK-NUM-LINEA.
+
+       500-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WK-NUM-PAGINA.
+           MOVE WK-NUM-PAGINA  TO WK-ENC-1-PAGINA.
+           MOVE WK-FECHA-PROCESO TO WK-ENC-2-FECHA.
+           IF WK-NUM-PAGINA > 1
+               MOVE SPACE TO WK-LINEA-REPORTE
+               WRITE WK-LINEA-REPORTE
+           END-IF.
+           MOVE WK-ENC-1 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-2 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-3 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 5 TO WK-NUM-LINEA.
+
+       800-IMPRIMIR-TOTALES.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'RESUMEN DE ENVEJECIMIENTO DE CARTERA' TO WK-RES-TITULO.
+           MOVE WK-RES-TITULO TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'TOTAL REGISTROS EVALUADOS'       TO WK-RES-TITULO
+           MOVE WK-TOT-REGISTROS  TO WK-RES-CANTIDAD
+           MOVE ZERO TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'AL DIA'                           TO WK-RES-TITULO
+           MOVE WK-TOT-AL-DIA     TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE '1-30 DIAS DE MORA'                TO WK-RES-TITULO
+           MOVE WK-TOT-1-A-30     TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE '31-60 DIAS DE MORA'               TO WK-RES-TITULO
+           MOVE WK-TOT-31-A-60    TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE '61-90 DIAS DE MORA'               TO WK-RES-TITULO
+           MOVE WK-TOT-61-A-90    TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE '91-180 DIAS DE MORA'              TO WK-RES-TITULO
+           MOVE WK-TOT-91-A-180   TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'MAS DE 180 DIAS DE MORA'          TO WK-RES-TITULO
+           MOVE WK-TOT-MAS-180    TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'SALDO TOTAL EN MORA'              TO WK-RES-TITULO
+           MOVE ZERO TO WK-RES-CANTIDAD
+           MOVE WK-TOT-SALDO-EN-MORA TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'REGISTROS DADOS DE BAJA (ELIMINADO)' TO WK-RES-TITULO
+           MOVE WK-TOT-ELIMINADOS TO WK-RES-CANTIDAD
+           MOVE WK-TOT-SALDO-ELIMINADO TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+
+       900-FINALIZAR.
+           CLOSE EDAMCR.
+           CLOSE EDRPTA.
