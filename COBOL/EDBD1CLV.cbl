@@ -0,0 +1,243 @@
+      ******************************************************************
+      * FECHA       : 08/08/2026                                       *
+      * PROGRAMADOR : DENIS GOMEZ                                      *
+      * APLICACION  : SEMILLERO                                        *
+      * PROGRAMA    : EDBD1CLV                                         *
+      * TIPO        : BATCH                                            *
+      * DESCRIPCION : VALIDADOR DE SALDOS - RECALCULA EL SALDO-TOTAL   *
+      *             : ESPERADO POR AMORTIZACION (MONTO-TOTAL, CUOTA-   *
+      *             : MENSUAL, FECHA-INICIO-PRESTAMO) Y REPORTA LOS    *
+      *             : CREDITOS CUYO SALDO REAL SE SALE DE TOLERANCIA   *
+      * ARCHIVOS    : EDAMCR (ENTRADA), EDRPTV (SALIDA - REPORTE)      *
+      * ACCION (ES) : V=VALIDAR                                        *
+      * PROGRAMA(S) :                                                  *
+      * CANAL       : BATCH                                            *
+      * INSTALADO   : 08/08/2026                                       *
+      ******************************************************************
+       ID DIVISION.
+       PROGRAM-ID. EDBD1CLV.
+       AUTHOR. DENISGOM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS 'Q ' WITH PICTURE SYMBOL 'Q'.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDAMCR ASSIGN TO 'EDP3CR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EDMP-LLAVE
+               FILE STATUS IS WK-FS-EDAMCR.
+
+           SELECT EDRPTV ASSIGN TO 'EDRPTV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EDRPTV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EDAMCR.
+       COPY EDMACR.
+
+       FD  EDRPTV
+           RECORDING MODE IS F.
+       01  WK-LINEA-REPORTE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WK-CAMPOS-DE-TRABAJO.
+           02  WK-NOMBRE-PROGRAMA      PIC X(8)  VALUE 'EDBD1CLV'.
+           02  WK-FS-EDAMCR            PIC XX    VALUE ZERO.
+           02  WK-FS-EDRPTV            PIC XX    VALUE ZERO.
+           02  WK-FECHA-PROCESO        PIC 9(08) VALUE ZERO.
+           02  WK-LINEAS-PAGINA        PIC 99    VALUE 50.
+           02  WK-NUM-LINEA            PIC 99    VALUE 99.
+           02  WK-NUM-PAGINA           PIC 9(04) VALUE ZERO.
+           02  WK-DIAS-TRANSCURRIDOS   PIC S9(8) VALUE ZERO.
+           02  WK-MESES-TRANSCURRIDOS  PIC S9(5) VALUE ZERO.
+           02  WK-SALDO-ESPERADO       PIC S9(9)V99 VALUE ZERO.
+           02  WK-DIFERENCIA           PIC S9(9)V99 VALUE ZERO.
+           02  WK-TOLERANCIA           PIC 9(5)V99   VALUE 1.00.
+           02  WK-END-OF-FILE          PIC X        VALUE 'N'.
+               88  WK-FIN-ARCHIVO             VALUE 'S'.
+           02  WK-TOTALES.
+               03  WK-TOT-REGISTROS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-VALIDADOS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-EXCLUIDOS        PIC 9(07) VALUE ZERO.
+               03  WK-TOT-INCONSISTENTES   PIC 9(07) VALUE ZERO.
+               03  WK-TOT-DIFERENCIA       PIC S9(11)V99 VALUE ZERO.
+
+       01  WK-ENC-1.
+           02  FILLER            PIC X(35) VALUE SPACE.
+           02  FILLER            PIC X(37)
+               VALUE 'VALIDACION DE SALDOS DE CARTERA'.
+           02  FILLER            PIC X(10) VALUE 'PAGINA :'.
+           02  WK-ENC-1-PAGINA   PIC ZZZ9.
+
+       01  WK-ENC-2.
+           02  FILLER            PIC X(15) VALUE 'FECHA PROCESO:'.
+           02  WK-ENC-2-FECHA    PIC 9999/99/99.
+           02  FILLER            PIC X(20) VALUE SPACE.
+           02  FILLER            PIC X(20) VALUE 'PROGRAMA EDBD1CLV'.
+
+       01  WK-ENC-3.
+           02  FILLER            PIC X(14) VALUE 'CREDITO'.
+           02  FILLER            PIC X(11) VALUE 'CLIENTE'.
+           02  FILLER            PIC X(16) VALUE 'MONTO TOTAL'.
+           02  FILLER            PIC X(16) VALUE 'SALDO REAL'.
+           02  FILLER            PIC X(16) VALUE 'SALDO ESPERADO'.
+           02  FILLER            PIC X(12) VALUE 'DIFERENCIA'.
+
+       01  WK-DET-LINEA.
+           02  WK-DET-CREDITO    PIC Z(11)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-CLIENTE    PIC Z(7)9.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-MONTO      PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-SALDO      PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-ESPERADO   PIC Z(8)9.99.
+           02  FILLER            PIC X(2)  VALUE SPACE.
+           02  WK-DET-DIFERENCIA PIC -Z(7)9.99.
+
+       01  WK-RES-LINEA.
+           02  WK-RES-TITULO     PIC X(35).
+           02  WK-RES-CANTIDAD   PIC ZZZ,ZZ9.
+           02  FILLER            PIC X(4) VALUE SPACE.
+           02  WK-RES-SALDO      PIC -Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-PRINCIPAL.
+           PERFORM 100-INICIALIZAR.
+           PERFORM 200-PROCESAR-ARCHIVO
+               UNTIL WK-FIN-ARCHIVO.
+           PERFORM 800-IMPRIMIR-TOTALES.
+           PERFORM 900-FINALIZAR.
+           GOBACK.
+
+       100-INICIALIZAR.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WK-FECHA-PROCESO.
+           OPEN INPUT EDAMCR.
+           IF WK-FS-EDAMCR NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDAMCR - STATUS ' WK-FS-EDAMCR
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           OPEN OUTPUT EDRPTV.
+           IF WK-FS-EDRPTV NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EDRPTV - STATUS ' WK-FS-EDRPTV
+               MOVE 'S' TO WK-END-OF-FILE
+           END-IF.
+           IF NOT WK-FIN-ARCHIVO
+               PERFORM 210-LEER-EDAMCR
+           END-IF.
+
+       200-PROCESAR-ARCHIVO.
+           ADD 1 TO WK-TOT-REGISTROS.
+           IF EDMP-MARCA-ELIMINADO = 'D'
+               ADD 1 TO WK-TOT-EXCLUIDOS
+           ELSE
+               ADD 1 TO WK-TOT-VALIDADOS
+               PERFORM 300-VALIDAR-REGISTRO
+               IF WK-DIFERENCIA > WK-TOLERANCIA
+                  OR WK-DIFERENCIA < (0 - WK-TOLERANCIA)
+                   PERFORM 400-IMPRIMIR-DETALLE
+               END-IF
+           END-IF.
+           PERFORM 210-LEER-EDAMCR.
+
+       210-LEER-EDAMCR.
+           READ EDAMCR NEXT RECORD
+               AT END
+                   MOVE 'S' TO WK-END-OF-FILE
+           END-READ.
+
+      *--------- RECALCULA EL SALDO ESPERADO POR AMORTIZACION LINEAL -*
+      *--------- Y LO COMPARA CONTRA EL SALDO-TOTAL REAL DEL MAESTRO -*
+       300-VALIDAR-REGISTRO.
+           COMPUTE WK-DIAS-TRANSCURRIDOS =
+               FUNCTION INTEGER-OF-DATE(WK-FECHA-PROCESO)
+               - FUNCTION INTEGER-OF-DATE(EDMP-FECHA-INICIO-PRESTAMO)
+           ON SIZE ERROR
+               MOVE 0 TO WK-DIAS-TRANSCURRIDOS
+           END-COMPUTE.
+           IF WK-DIAS-TRANSCURRIDOS < 0
+               MOVE 0 TO WK-DIAS-TRANSCURRIDOS
+           END-IF.
+           COMPUTE WK-MESES-TRANSCURRIDOS = WK-DIAS-TRANSCURRIDOS / 30.
+           IF WK-MESES-TRANSCURRIDOS > EDMP-PLAZO-MESES
+               MOVE EDMP-PLAZO-MESES TO WK-MESES-TRANSCURRIDOS
+           END-IF.
+           COMPUTE WK-SALDO-ESPERADO =
+               EDMP-MONTO-TOTAL
+               - (WK-MESES-TRANSCURRIDOS * EDMP-CUOTA-MENSUAL).
+           IF WK-SALDO-ESPERADO < 0
+               MOVE 0 TO WK-SALDO-ESPERADO
+           END-IF.
+           COMPUTE WK-DIFERENCIA = EDMP-SALDO-TOTAL - WK-SALDO-ESPERADO.
+           IF WK-DIFERENCIA > WK-TOLERANCIA
+              OR WK-DIFERENCIA < (0 - WK-TOLERANCIA)
+               ADD 1 TO WK-TOT-INCONSISTENTES
+               ADD WK-DIFERENCIA TO WK-TOT-DIFERENCIA
+           END-IF.
+
+       400-IMPRIMIR-DETALLE.
+           IF WK-NUM-LINEA >= WK-LINEAS-PAGINA
+               PERFORM 500-IMPRIMIR-ENCABEZADO
+           END-IF.
+           MOVE EDMP-LLAVE           TO WK-DET-CREDITO.
+           MOVE EDMP-CODIGO-CLIENTE  TO WK-DET-CLIENTE.
+           MOVE EDMP-MONTO-TOTAL     TO WK-DET-MONTO.
+           MOVE EDMP-SALDO-TOTAL     TO WK-DET-SALDO.
+           MOVE WK-SALDO-ESPERADO    TO WK-DET-ESPERADO.
+           MOVE WK-DIFERENCIA        TO WK-DET-DIFERENCIA.
+           MOVE WK-DET-LINEA         TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           ADD 1 TO WK-NUM-LINEA.
+
+       500-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WK-NUM-PAGINA.
+           MOVE WK-NUM-PAGINA  TO WK-ENC-1-PAGINA.
+           MOVE WK-FECHA-PROCESO TO WK-ENC-2-FECHA.
+           IF WK-NUM-PAGINA > 1
+               MOVE SPACE TO WK-LINEA-REPORTE
+               WRITE WK-LINEA-REPORTE
+           END-IF.
+           MOVE WK-ENC-1 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-2 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE WK-ENC-3 TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 5 TO WK-NUM-LINEA.
+
+       800-IMPRIMIR-TOTALES.
+           MOVE SPACE TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'RESUMEN DE VALIDACION DE SALDOS' TO WK-RES-TITULO.
+           MOVE WK-RES-TITULO TO WK-LINEA-REPORTE.
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'TOTAL REGISTROS LEIDOS'          TO WK-RES-TITULO
+           MOVE WK-TOT-REGISTROS  TO WK-RES-CANTIDAD
+           MOVE ZERO TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'REGISTROS VALIDADOS'             TO WK-RES-TITULO
+           MOVE WK-TOT-VALIDADOS  TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'REGISTROS EXCLUIDOS (ELIMINADO)' TO WK-RES-TITULO
+           MOVE WK-TOT-EXCLUIDOS  TO WK-RES-CANTIDAD
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+           MOVE 'INCONSISTENCIAS FUERA DE TOLERANCIA' TO WK-RES-TITULO
+           MOVE WK-TOT-INCONSISTENTES TO WK-RES-CANTIDAD
+           MOVE WK-TOT-DIFERENCIA TO WK-RES-SALDO
+           MOVE WK-RES-LINEA TO WK-LINEA-REPORTE
+           WRITE WK-LINEA-REPORTE.
+
+       900-FINALIZAR.
+           CLOSE EDAMCR.
+           CLOSE EDRPTV.
