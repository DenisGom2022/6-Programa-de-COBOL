@@ -0,0 +1,87 @@
+      ******************************************************************
+      * COPYBOOK    : EDCL3                                            *
+      * DESCRIPCION : MAPA SIMBOLICO DEL MAPSET EDCL3 - DETALLE Y      *
+      *             : MANTENIMIENTO DE UN CREDITO DEL MAESTRO EDAMCR   *
+      *             : (PROGRAMA EDGD1CL3)                              *
+      ******************************************************************
+       01  EDCL3I.
+           02  FILLER                      PIC X(12).
+           02  EDCL3-FECHAL                PIC S9(4) COMP.
+           02  EDCL3-FECHAF                PIC X.
+           02  FILLER REDEFINES EDCL3-FECHAF.
+               03  EDCL3-FECHAA            PIC X.
+           02  EDCL3-FECHAI                PIC 9(8).
+           02  EDCL3-HORAL                 PIC S9(4) COMP.
+           02  EDCL3-HORAF                 PIC X.
+           02  FILLER REDEFINES EDCL3-HORAF.
+               03  EDCL3-HORAA             PIC X.
+           02  EDCL3-HORAI                 PIC X(5).
+           02  EDCL3-COD-CREDITOL          PIC S9(4) COMP.
+           02  EDCL3-COD-CREDITOF          PIC X.
+           02  FILLER REDEFINES EDCL3-COD-CREDITOF.
+               03  EDCL3-COD-CREDITOA      PIC X.
+           02  EDCL3-COD-CREDITOI          PIC 9(12).
+           02  EDCL3-COD-CLIENTEL          PIC S9(4) COMP.
+           02  EDCL3-COD-CLIENTEF          PIC X.
+           02  FILLER REDEFINES EDCL3-COD-CLIENTEF.
+               03  EDCL3-COD-CLIENTEA      PIC X.
+           02  EDCL3-COD-CLIENTEI          PIC 9(8).
+           02  EDCL3-MONTO-TOTALL          PIC S9(4) COMP.
+           02  EDCL3-MONTO-TOTALF          PIC X.
+           02  FILLER REDEFINES EDCL3-MONTO-TOTALF.
+               03  EDCL3-MONTO-TOTALA      PIC X.
+           02  EDCL3-MONTO-TOTALI          PIC 9(9)V99.
+           02  EDCL3-SALDO-TOTALL          PIC S9(4) COMP.
+           02  EDCL3-SALDO-TOTALF          PIC X.
+           02  FILLER REDEFINES EDCL3-SALDO-TOTALF.
+               03  EDCL3-SALDO-TOTALA      PIC X.
+           02  EDCL3-SALDO-TOTALI          PIC 9(9)V99.
+           02  EDCL3-CUOTAL                PIC S9(4) COMP.
+           02  EDCL3-CUOTAF                PIC X.
+           02  FILLER REDEFINES EDCL3-CUOTAF.
+               03  EDCL3-CUOTAA            PIC X.
+           02  EDCL3-CUOTAI                PIC 9(7)V99.
+           02  EDCL3-FECHA-INICIOL         PIC S9(4) COMP.
+           02  EDCL3-FECHA-INICIOF         PIC X.
+           02  FILLER REDEFINES EDCL3-FECHA-INICIOF.
+               03  EDCL3-FECHA-INICIOA     PIC X.
+           02  EDCL3-FECHA-INICIOI         PIC 9(8).
+           02  EDCL3-ESTADOL               PIC S9(4) COMP.
+           02  EDCL3-ESTADOF               PIC X.
+           02  FILLER REDEFINES EDCL3-ESTADOF.
+               03  EDCL3-ESTADOA           PIC X.
+           02  EDCL3-ESTADOI               PIC X(9).
+           02  EDCL3-ACCIONL               PIC S9(4) COMP.
+           02  EDCL3-ACCIONF               PIC X.
+           02  FILLER REDEFINES EDCL3-ACCIONF.
+               03  EDCL3-ACCIONA           PIC X.
+           02  EDCL3-ACCIONI               PIC X(1).
+           02  EDCL3-MENSAJEL              PIC S9(4) COMP.
+           02  EDCL3-MENSAJEF              PIC X.
+           02  FILLER REDEFINES EDCL3-MENSAJEF.
+               03  EDCL3-MENSAJEA          PIC X.
+           02  EDCL3-MENSAJEI              PIC X(40).
+       01  EDCL3O REDEFINES EDCL3I.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-FECHAO                PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-HORAO                 PIC X(5).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-COD-CREDITOO          PIC 9(12).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-COD-CLIENTEO          PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-MONTO-TOTALO          PIC 9(9)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCL3-SALDO-TOTALO          PIC 9(9)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCL3-CUOTAO                PIC 9(7)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCL3-FECHA-INICIOO         PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-ESTADOO               PIC X(9).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-ACCIONO               PIC X(1).
+           02  FILLER                      PIC X(3).
+           02  EDCL3-MENSAJEO              PIC X(40).
