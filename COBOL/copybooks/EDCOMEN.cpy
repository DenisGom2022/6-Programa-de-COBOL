@@ -0,0 +1,13 @@
+      ******************************************************************
+      * COPYBOOK    : EDCOMEN                                          *
+      * DESCRIPCION : COMMAREA COMPARTIDA ENTRE EDGD1CLQ Y EDGD1CL3/9  *
+      *             : CON LA SELECCION MULTIPLE (HASTA 10) DE CREDITOS *
+      *             : SE CARGA CON EDMP-LLAVE (LLAVE UNICA DEL         *
+      *             : CREDITO), NO EL CODIGO DE CLIENTE, YA QUE ESTE   *
+      *             : NO ES UNICO POR CREDITO EN EL AIX EDP3CR         *
+      ******************************************************************
+       01  WK-COM-ENVIAR.
+           02  WK-PANTALLA-ACTUAL-EN   PIC 99.
+           02  WK-SEL-ENVIAR           PIC 9(12) OCCURS 10.
+           02  WK-SEL-ENVIAR-GRUPO REDEFINES WK-SEL-ENVIAR PIC X(120).
+           02  WK-SIGNO-EN             PIC X.
