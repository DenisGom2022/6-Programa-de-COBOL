@@ -0,0 +1,87 @@
+      ******************************************************************
+      * COPYBOOK    : EDCL9                                            *
+      * DESCRIPCION : MAPA SIMBOLICO DEL MAPSET EDCL9 - ALTA (NUEVO)   *
+      *             : Y CAMBIO (EDICION DE TERMINOS) DE UN CREDITO     *
+      *             : DEL MAESTRO EDAMCR (PROGRAMA EDGD1CL9)           *
+      ******************************************************************
+       01  EDCL9I.
+           02  FILLER                      PIC X(12).
+           02  EDCL9-FECHAL                PIC S9(4) COMP.
+           02  EDCL9-FECHAF                PIC X.
+           02  FILLER REDEFINES EDCL9-FECHAF.
+               03  EDCL9-FECHAA            PIC X.
+           02  EDCL9-FECHAI                PIC 9(8).
+           02  EDCL9-HORAL                 PIC S9(4) COMP.
+           02  EDCL9-HORAF                 PIC X.
+           02  FILLER REDEFINES EDCL9-HORAF.
+               03  EDCL9-HORAA             PIC X.
+           02  EDCL9-HORAI                 PIC X(5).
+           02  EDCL9-COD-CREDITOL          PIC S9(4) COMP.
+           02  EDCL9-COD-CREDITOF          PIC X.
+           02  FILLER REDEFINES EDCL9-COD-CREDITOF.
+               03  EDCL9-COD-CREDITOA      PIC X.
+           02  EDCL9-COD-CREDITOI          PIC 9(12).
+           02  EDCL9-COD-CLIENTEL          PIC S9(4) COMP.
+           02  EDCL9-COD-CLIENTEF          PIC X.
+           02  FILLER REDEFINES EDCL9-COD-CLIENTEF.
+               03  EDCL9-COD-CLIENTEA      PIC X.
+           02  EDCL9-COD-CLIENTEI          PIC 9(8).
+           02  EDCL9-MONTO-TOTALL          PIC S9(4) COMP.
+           02  EDCL9-MONTO-TOTALF          PIC X.
+           02  FILLER REDEFINES EDCL9-MONTO-TOTALF.
+               03  EDCL9-MONTO-TOTALA      PIC X.
+           02  EDCL9-MONTO-TOTALI          PIC 9(9)V99.
+           02  EDCL9-CUOTAL                PIC S9(4) COMP.
+           02  EDCL9-CUOTAF                PIC X.
+           02  FILLER REDEFINES EDCL9-CUOTAF.
+               03  EDCL9-CUOTAA            PIC X.
+           02  EDCL9-CUOTAI                PIC 9(7)V99.
+           02  EDCL9-FECHA-INICIOL         PIC S9(4) COMP.
+           02  EDCL9-FECHA-INICIOF         PIC X.
+           02  FILLER REDEFINES EDCL9-FECHA-INICIOF.
+               03  EDCL9-FECHA-INICIOA     PIC X.
+           02  EDCL9-FECHA-INICIOI         PIC 9(8).
+           02  EDCL9-PLAZOL                PIC S9(4) COMP.
+           02  EDCL9-PLAZOF                PIC X.
+           02  FILLER REDEFINES EDCL9-PLAZOF.
+               03  EDCL9-PLAZOA            PIC X.
+           02  EDCL9-PLAZOI                PIC 9(3).
+           02  EDCL9-TASAL                 PIC S9(4) COMP.
+           02  EDCL9-TASAF                 PIC X.
+           02  FILLER REDEFINES EDCL9-TASAF.
+               03  EDCL9-TASAA             PIC X.
+           02  EDCL9-TASAI                 PIC 9(2)V9(4).
+           02  EDCL9-ACCIONL               PIC S9(4) COMP.
+           02  EDCL9-ACCIONF               PIC X.
+           02  FILLER REDEFINES EDCL9-ACCIONF.
+               03  EDCL9-ACCIONA           PIC X.
+           02  EDCL9-ACCIONI               PIC X(1).
+           02  EDCL9-MENSAJEL              PIC S9(4) COMP.
+           02  EDCL9-MENSAJEF              PIC X.
+           02  FILLER REDEFINES EDCL9-MENSAJEF.
+               03  EDCL9-MENSAJEA          PIC X.
+           02  EDCL9-MENSAJEI              PIC X(40).
+       01  EDCL9O REDEFINES EDCL9I.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-FECHAO                PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-HORAO                 PIC X(5).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-COD-CREDITOO          PIC 9(12).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-COD-CLIENTEO          PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-MONTO-TOTALO          PIC 9(9)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCL9-CUOTAO                PIC 9(7)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCL9-FECHA-INICIOO         PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-PLAZOO                PIC 9(3).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-TASAO                 PIC 9(2)V9(4).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-ACCIONO               PIC X(1).
+           02  FILLER                      PIC X(3).
+           02  EDCL9-MENSAJEO              PIC X(40).
