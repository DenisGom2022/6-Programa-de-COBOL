@@ -0,0 +1,109 @@
+      ******************************************************************
+      * COPYBOOK    : EDCLQ                                            *
+      * DESCRIPCION : MAPA SIMBOLICO DEL MAPSET EDCLQ (BROWSER DE      *
+      *             : MAESTRO DE CREDITOS - EDGD1CLQ)                  *
+      ******************************************************************
+       01  EDCLQI.
+           02  FILLER                      PIC X(12).
+           02  EDCLQ-FECHAL                PIC S9(4) COMP.
+           02  EDCLQ-FECHAF                PIC X.
+           02  FILLER REDEFINES EDCLQ-FECHAF.
+               03  EDCLQ-FECHAA            PIC X.
+           02  EDCLQ-FECHAI                PIC 9(8).
+           02  EDCLQ-HORAL                 PIC S9(4) COMP.
+           02  EDCLQ-HORAF                 PIC X.
+           02  FILLER REDEFINES EDCLQ-HORAF.
+               03  EDCLQ-HORAA             PIC X.
+           02  EDCLQ-HORAI                 PIC X(5).
+           02  EDCLQ-MENSAJEL              PIC S9(4) COMP.
+           02  EDCLQ-MENSAJEF              PIC X.
+           02  FILLER REDEFINES EDCLQ-MENSAJEF.
+               03  EDCLQ-MENSAJEA          PIC X.
+           02  EDCLQ-MENSAJEI              PIC X(40).
+           02  EDCLQ-SIGNOL                PIC S9(4) COMP.
+           02  EDCLQ-SIGNOF                PIC X.
+           02  FILLER REDEFINES EDCLQ-SIGNOF.
+               03  EDCLQ-SIGNOA            PIC X.
+           02  EDCLQ-SIGNOI                PIC X.
+           02  EDCLQ-SIGNO2L               PIC S9(4) COMP.
+           02  EDCLQ-SIGNO2F               PIC X.
+           02  FILLER REDEFINES EDCLQ-SIGNO2F.
+               03  EDCLQ-SIGNO2A           PIC X.
+           02  EDCLQ-SIGNO2I               PIC X.
+           02  EDCLQ-LLAVEBUSL             PIC S9(4) COMP.
+           02  EDCLQ-LLAVEBUSF             PIC X.
+           02  FILLER REDEFINES EDCLQ-LLAVEBUSF.
+               03  EDCLQ-LLAVEBUSA         PIC X.
+           02  EDCLQ-LLAVEBUSI             PIC 9(12).
+           02  EDCLQ-DET OCCURS 13.
+               03  EDCLQ-COD-CREDITOL      PIC S9(4) COMP.
+               03  EDCLQ-COD-CREDITOF      PIC X.
+               03  FILLER REDEFINES EDCLQ-COD-CREDITOF.
+                   04  EDCLQ-COD-CREDITOA  PIC X.
+               03  EDCLQ-COD-CREDITOI      PIC 9(12).
+               03  EDCLQ-COD-CLIENTEL      PIC S9(4) COMP.
+               03  EDCLQ-COD-CLIENTEF      PIC X.
+               03  FILLER REDEFINES EDCLQ-COD-CLIENTEF.
+                   04  EDCLQ-COD-CLIENTEA  PIC X.
+               03  EDCLQ-COD-CLIENTEI      PIC 9(8).
+               03  EDCLQ-MONTO-TOTALL      PIC S9(4) COMP.
+               03  EDCLQ-MONTO-TOTALF      PIC X.
+               03  FILLER REDEFINES EDCLQ-MONTO-TOTALF.
+                   04  EDCLQ-MONTO-TOTALA  PIC X.
+               03  EDCLQ-MONTO-TOTALI      PIC 9(9)V99.
+               03  EDCLQ-SALDO-TOTALL      PIC S9(4) COMP.
+               03  EDCLQ-SALDO-TOTALF      PIC X.
+               03  FILLER REDEFINES EDCLQ-SALDO-TOTALF.
+                   04  EDCLQ-SALDO-TOTALA  PIC X.
+               03  EDCLQ-SALDO-TOTALI      PIC 9(9)V99.
+               03  EDCLQ-CUOTAL            PIC S9(4) COMP.
+               03  EDCLQ-CUOTAF            PIC X.
+               03  FILLER REDEFINES EDCLQ-CUOTAF.
+                   04  EDCLQ-CUOTAA        PIC X.
+               03  EDCLQ-CUOTAI            PIC 9(7)V99.
+               03  EDCLQ-FECHA-INICIOL     PIC S9(4) COMP.
+               03  EDCLQ-FECHA-INICIOF     PIC X.
+               03  FILLER REDEFINES EDCLQ-FECHA-INICIOF.
+                   04  EDCLQ-FECHA-INICIOA PIC X.
+               03  EDCLQ-FECHA-INICIOI     PIC 9(8).
+               03  EDCLQ-ELIL              PIC S9(4) COMP.
+               03  EDCLQ-ELIF              PIC X.
+               03  FILLER REDEFINES EDCLQ-ELIF.
+                   04  EDCLQ-ELIA          PIC X.
+               03  EDCLQ-ELII              PIC X(9).
+               03  EDCLQ-OPL               PIC S9(4) COMP.
+               03  EDCLQ-OPF               PIC X.
+               03  FILLER REDEFINES EDCLQ-OPF.
+                   04  EDCLQ-OPA           PIC X.
+               03  EDCLQ-OPI               PIC X(1).
+       01  EDCLQO REDEFINES EDCLQI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-FECHAO                PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-HORAO                 PIC X(5).
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-MENSAJEO              PIC X(40).
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-SIGNOO                PIC X.
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-SIGNO2O               PIC X.
+           02  FILLER                      PIC X(3).
+           02  EDCLQ-LLAVEBUSO             PIC 9(12).
+           02  EDCLQ-DETO OCCURS 13.
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-COD-CREDITOO      PIC 9(12).
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-COD-CLIENTEO      PIC 9(8).
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-MONTO-TOTALO      PIC 9(9)V99.
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-SALDO-TOTALO      PIC 9(9)V99.
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-CUOTAO            PIC 9(7)V99.
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-FECHA-INICIOO     PIC 9(8).
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-ELIO              PIC X(9).
+               03  FILLER                  PIC X(3).
+               03  EDCLQ-OPO               PIC X(1).
