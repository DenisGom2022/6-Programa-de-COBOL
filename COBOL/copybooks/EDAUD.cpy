@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK    : EDAUD                                            *
+      * DESCRIPCION : LAYOUT DEL ARCHIVO DE AUDITORIA DE ACCESO Y      *
+      *             : SELECCION DE CREDITOS (ARCHIVO EDAUD) - ESCRITO  *
+      *             : POR EDGD1CLQ CADA VEZ QUE SE HACE XCTL A         *
+      *             : EDGD1CL3 CON UNA SELECCION DE CLIENTES/CREDITOS  *
+      ******************************************************************
+       01  REG-EDAUD.
+           02  EDAU-LLAVE.
+               03  EDAU-FECHA              PIC 9(08).
+               03  EDAU-HORA               PIC 9(06).
+               03  EDAU-TERMINAL           PIC X(04).
+               03  EDAU-SECUENCIA          PIC 9(07).
+           02  EDAU-OPERADOR               PIC X(08).
+           02  EDAU-TRANID-ORIGEN          PIC X(04).
+           02  EDAU-TRANID-DESTINO         PIC X(04).
+           02  EDAU-PROGRAMA-DESTINO       PIC X(08).
+           02  EDAU-CANTIDAD-SELECCION     PIC 9(02).
+           02  EDAU-CREDITOS-SELECCION     PIC 9(12) OCCURS 10.
+           02  EDAU-CREDITOS-SELECCION-GRUPO
+                   REDEFINES EDAU-CREDITOS-SELECCION PIC X(120).
