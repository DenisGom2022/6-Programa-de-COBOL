@@ -0,0 +1,22 @@
+      ******************************************************************
+      * COPYBOOK    : EDMACR                                           *
+      * DESCRIPCION : LAYOUT DEL MAESTRO DE CREDITOS (ARCHIVO EDAMCR)  *
+      *             : ACCESADO EN LINEA POR LA RUTA EDP3CR (ALTERNO    *
+      *             : POR EDMP-CODIGO-CLIENTE) Y EN BATCH POR LOS      *
+      *             : PROGRAMAS EDBD1CL*                               *
+      ******************************************************************
+       01  REG-EDMACR.
+           02  EDMP-LLAVE                     PIC 9(12).
+           02  EDMP-CODIGO-CLIENTE            PIC 9(08).
+           02  EDMP-MONTO-TOTAL               PIC 9(09)V99.
+           02  EDMP-SALDO-TOTAL               PIC 9(09)V99.
+           02  EDMP-CUOTA-MENSUAL             PIC 9(07)V99.
+           02  EDMP-FECHA-INICIO-PRESTAMO     PIC 9(08).
+           02  EDMP-PLAZO-MESES               PIC 9(03).
+           02  EDMP-TASA-INTERES-ANUAL        PIC 9(02)V9(04).
+           02  EDMP-NUMERO-CUOTAS-PAGADAS     PIC 9(03).
+           02  EDMP-FECHA-ULTIMO-PAGO         PIC 9(08).
+           02  EDMP-MARCA-ELIMINADO           PIC X.
+           02  EDMP-USUARIO-ULT-CAMBIO        PIC X(08).
+           02  EDMP-FECHA-ULT-CAMBIO          PIC 9(08).
+           02  EDMP-FILLER                    PIC X(10).
