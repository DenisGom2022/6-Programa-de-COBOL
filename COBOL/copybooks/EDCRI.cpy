@@ -0,0 +1,45 @@
+      ******************************************************************
+      * COPYBOOK    : EDCRI                                            *
+      * DESCRIPCION : MAPA SIMBOLICO DEL MAPSET EDCRI - PANTALLA DE    *
+      *             : CRITERIOS DE BUSQUEDA PREVIA AL BROWSER DE       *
+      *             : MAESTRO DE CREDITOS (EDGD1CLQ)                   *
+      ******************************************************************
+       01  EDCRII.
+           02  FILLER                      PIC X(12).
+           02  EDCRI-CLIDESDEL             PIC S9(4) COMP.
+           02  EDCRI-CLIDESDEF             PIC X.
+           02  FILLER REDEFINES EDCRI-CLIDESDEF.
+               03  EDCRI-CLIDESDEA         PIC X.
+           02  EDCRI-CLIDESDEI             PIC 9(8).
+           02  EDCRI-CLIHASTAL             PIC S9(4) COMP.
+           02  EDCRI-CLIHASTAF             PIC X.
+           02  FILLER REDEFINES EDCRI-CLIHASTAF.
+               03  EDCRI-CLIHASTAA         PIC X.
+           02  EDCRI-CLIHASTAI             PIC 9(8).
+           02  EDCRI-OCULTARL              PIC S9(4) COMP.
+           02  EDCRI-OCULTARF              PIC X.
+           02  FILLER REDEFINES EDCRI-OCULTARF.
+               03  EDCRI-OCULTARA          PIC X.
+           02  EDCRI-OCULTARI              PIC X.
+           02  EDCRI-SALDOMINL             PIC S9(4) COMP.
+           02  EDCRI-SALDOMINF             PIC X.
+           02  FILLER REDEFINES EDCRI-SALDOMINF.
+               03  EDCRI-SALDOMINA         PIC X.
+           02  EDCRI-SALDOMINI             PIC 9(9)V99.
+           02  EDCRI-MENSAJEL              PIC S9(4) COMP.
+           02  EDCRI-MENSAJEF              PIC X.
+           02  FILLER REDEFINES EDCRI-MENSAJEF.
+               03  EDCRI-MENSAJEA          PIC X.
+           02  EDCRI-MENSAJEI              PIC X(40).
+       01  EDCRIO REDEFINES EDCRII.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  EDCRI-CLIDESDEO             PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCRI-CLIHASTAO             PIC 9(8).
+           02  FILLER                      PIC X(3).
+           02  EDCRI-OCULTARO              PIC X.
+           02  FILLER                      PIC X(3).
+           02  EDCRI-SALDOMINO             PIC 9(9)V99.
+           02  FILLER                      PIC X(3).
+           02  EDCRI-MENSAJEO              PIC X(40).
