@@ -0,0 +1,29 @@
+      ******************************************************************
+      * COPYBOOK    : DFHBMSCA                                         *
+      * DESCRIPCION : CONSTANTES ESTANDAR DE ATRIBUTOS DE MAPA BMS     *
+      ******************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM     PIC X   VALUE X'40'.
+           02  DFHBMPRF     PIC X   VALUE X'F0'.
+           02  DFHBMASF     PIC X   VALUE X'C0'.
+           02  DFHBMASB     PIC X   VALUE X'C8'.
+           02  DFHBMUNP     PIC X   VALUE X'40'.
+           02  DFHBMUNN     PIC X   VALUE X'C0'.
+           02  DFHBMPRO     PIC X   VALUE X'60'.
+           02  DFHBMPRN     PIC X   VALUE X'E0'.
+           02  DFHBMASP     PIC X   VALUE X'20'.
+           02  DFHBMASN     PIC X   VALUE X'A0'.
+           02  DFHBMDAR     PIC X   VALUE X'F8'.
+           02  DFHBMFSE     PIC X   VALUE X'06'.
+           02  DFHBMPRTC    PIC X   VALUE X'50'.
+           02  DFHBMBRY     PIC X   VALUE X'08'.
+           02  DFHUNIML     PIC X   VALUE X'04'.
+           02  DFHBMHIL     PIC X   VALUE X'01'.
+           02  DFHBMRDF     PIC X   VALUE X'21'.
+           02  DFHBMCOL     PIC X   VALUE X'02'.
+           02  DFHBMEOF     PIC X   VALUE X'1F'.
+           02  DFHBMEOL     PIC X   VALUE X'25'.
+           02  DFHBMDET     PIC X   VALUE X'0C'.
+           02  DFHBMFSET    PIC X   VALUE X'80'.
+           02  DFHBMPS      PIC X   VALUE X'11'.
+           02  DFHBMASK     PIC X   VALUE X'6D'.
